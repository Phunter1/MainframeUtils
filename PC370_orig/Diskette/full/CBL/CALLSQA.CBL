@@ -1,7 +1,24 @@
               IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALL370.
+       PROGRAM-ID. CALLSQA.
       ****************************************************************
       *   CALLSQA  is a test program for the subprogram "TESTSQA".   *
+      *                                                              *
+      *   In addition to the original single 1024-byte GMAIN-style   *
+      *   request, this harness now runs a stress/fragmentation      *
+      *   test: it requests and frees a cycling table of block       *
+      *   sizes and checks whether ADDR-MEMORY is ever handed back   *
+      *   out again while a prior block at that address is still    *
+      *   considered in use.  Per SVC.DOC, TESTSQA treats a          *
+      *   REQUEST-MEMORY of zero as a free of the block already at   *
+      *   ADDR-MEMORY rather than a new GMAIN request.                *
+      *                                                              *
+      *   CHANGE LOG                                                 *
+      *   - added stress/fragmentation loop over varying block       *
+      *     sizes with in-use tracking and overlap detection.        *
+      *   - added a WTO console alert (SVC 209 per EQUSVCS.CPY)      *
+      *     whenever TESTSQA comes back with a non-zero RETURN-CODE, *
+      *     so an allocation failure is noticed immediately instead  *
+      *     of being buried in the job log.                          *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -10,6 +27,34 @@
        01  ADDR-MEMORY PIC 9(9)  USAGE COMP VALUE 0.
        01  LENGTH-MEMORY PIC 9(9)  USAGE COMP VALUE 0.
        01  REQUEST-MEMORY PIC 9(9) USAGE COMP VALUE 1024.
+      *    STRESS TEST BLOCK-SIZE TABLE - CYCLED ACROSS ITERATIONS
+       01  SIZE-TABLE.
+           05  FILLER PIC 9(9) COMP VALUE 256.
+           05  FILLER PIC 9(9) COMP VALUE 4096.
+           05  FILLER PIC 9(9) COMP VALUE 512.
+           05  FILLER PIC 9(9) COMP VALUE 2048.
+           05  FILLER PIC 9(9) COMP VALUE 1024.
+       01  SIZE-TABLE-R REDEFINES SIZE-TABLE.
+           05  SIZE-ENTRY PIC 9(9) COMP OCCURS 5 TIMES.
+       01  SIZE-SUB PIC 9(2) COMP VALUE 1.
+      *    STRESS TEST ALLOCATION TRACKING TABLE
+       01  STRESS-ITERATIONS PIC 9(4) COMP VALUE 20.
+       01  ALLOC-SUB PIC 9(4) COMP VALUE 0.
+       01  CHECK-SUB PIC 9(4) COMP VALUE 0.
+       01  ALLOC-TABLE.
+           05  ALLOC-ENTRY OCCURS 20 TIMES.
+               10  ALLOC-ADDR   PIC 9(9) COMP VALUE 0.
+               10  ALLOC-LEN    PIC 9(9) COMP VALUE 0.
+               10  ALLOC-INUSE  PIC X(1) VALUE 'N'.
+                   88  ALLOC-IS-IN-USE VALUE 'Y'.
+       01  ALLOC-COUNT PIC 9(4) COMP VALUE 0.
+       01  ALLOC-END PIC 9(9) COMP VALUE 0.
+       01  CHECK-END PIC 9(9) COMP VALUE 0.
+       01  REUSE-FOUND-SW PIC X(1) VALUE 'N'.
+           88  REUSE-WHILE-IN-USE VALUE 'Y'.
+       01  REUSE-COUNT PIC 9(4) COMP VALUE 0.
+       01  OLDEST-INUSE-SUB PIC 9(4) COMP VALUE 0.
+       01  WTO-ALERT-COUNT PIC 9(4) COMP VALUE 0.
        PROCEDURE DIVISION.
        SET-UP.
                DISPLAY "CALL TESTSQA.BIN TO GET NEXT FREE SQA BLOCK".
@@ -19,7 +64,86 @@
                DISPLAY "RETURN CODE    =" RETURN-CODE
                DISPLAY "MEMORY ADDRESS =" ADDR-MEMORY.
                DISPLAY "MEMORY LENGTH  =" LENGTH-MEMORY.
+               IF RETURN-CODE NOT = ZERO
+                   PERFORM ISSUE-WTO-ALERT
+               END-IF.
+       STRESS-TEST.
+               DISPLAY "CALLSQA STARTING STRESS/FRAGMENTATION TEST".
+               PERFORM STRESS-CYCLE
+                   VARYING ALLOC-SUB FROM 1 BY 1
+                   UNTIL ALLOC-SUB > STRESS-ITERATIONS.
        END-JOB.
+               DISPLAY "STRESS TEST REQUESTS ISSUED =" ALLOC-COUNT.
+               DISPLAY "STRESS TEST ADDRESS REUSE WHILE IN USE ="
+                       REUSE-COUNT.
+               DISPLAY "WTO ALERTS ISSUED =" WTO-ALERT-COUNT.
                DISPLAY "EXITING TESTSQA NOW".
                EXIT PROGRAM.
                STOP RUN.
+       STRESS-CYCLE.
+               PERFORM NEXT-SIZE-SUB.
+               MOVE SIZE-ENTRY(SIZE-SUB) TO REQUEST-MEMORY.
+               MOVE REQUEST-MEMORY TO LENGTH-MEMORY.
+               MOVE 0 TO ADDR-MEMORY.
+               CALL "TESTSQA" USING ADDR-MEMORY LENGTH-MEMORY.
+               ADD 1 TO ALLOC-COUNT.
+               IF RETURN-CODE NOT = ZERO
+                   PERFORM ISSUE-WTO-ALERT
+               END-IF.
+               PERFORM CHECK-FOR-REUSE.
+               MOVE ADDR-MEMORY TO ALLOC-ADDR(ALLOC-SUB).
+               MOVE LENGTH-MEMORY TO ALLOC-LEN(ALLOC-SUB).
+               MOVE 'Y' TO ALLOC-INUSE(ALLOC-SUB).
+               IF ALLOC-SUB > 3
+                   PERFORM FREE-OLDEST-IN-USE
+               END-IF.
+       NEXT-SIZE-SUB.
+               ADD 1 TO SIZE-SUB.
+               IF SIZE-SUB > 5
+                   MOVE 1 TO SIZE-SUB
+               END-IF.
+       CHECK-FOR-REUSE.
+               COMPUTE ALLOC-END = ADDR-MEMORY + LENGTH-MEMORY - 1.
+               PERFORM CHECK-ONE-PRIOR-ENTRY
+                   VARYING CHECK-SUB FROM 1 BY 1
+                   UNTIL CHECK-SUB >= ALLOC-SUB.
+       CHECK-ONE-PRIOR-ENTRY.
+               IF ALLOC-IS-IN-USE(CHECK-SUB)
+                   COMPUTE CHECK-END =
+                       ALLOC-ADDR(CHECK-SUB) + ALLOC-LEN(CHECK-SUB) - 1
+                   IF ADDR-MEMORY <= CHECK-END
+                       AND ALLOC-END >= ALLOC-ADDR(CHECK-SUB)
+                       MOVE 'Y' TO REUSE-FOUND-SW
+                       ADD 1 TO REUSE-COUNT
+                       DISPLAY "*** SQA OVERLAP - ADDRESS "
+                               ADDR-MEMORY
+                               " STILL IN USE FROM ENTRY " CHECK-SUB
+                   END-IF
+               END-IF.
+       FREE-OLDEST-IN-USE.
+               MOVE 0 TO OLDEST-INUSE-SUB.
+               PERFORM FIND-OLDEST-IN-USE
+                   VARYING CHECK-SUB FROM 1 BY 1
+                   UNTIL CHECK-SUB >= ALLOC-SUB.
+               IF OLDEST-INUSE-SUB > 0
+                   MOVE ALLOC-ADDR(OLDEST-INUSE-SUB) TO ADDR-MEMORY
+                   MOVE 0 TO LENGTH-MEMORY
+                   CALL "TESTSQA" USING ADDR-MEMORY LENGTH-MEMORY
+                   IF RETURN-CODE NOT = ZERO
+                       PERFORM ISSUE-WTO-ALERT
+                   END-IF
+                   MOVE 'N' TO ALLOC-INUSE(OLDEST-INUSE-SUB)
+               END-IF.
+       FIND-OLDEST-IN-USE.
+               IF OLDEST-INUSE-SUB = 0
+                   AND ALLOC-IS-IN-USE(CHECK-SUB)
+                   MOVE CHECK-SUB TO OLDEST-INUSE-SUB
+               END-IF.
+       ISSUE-WTO-ALERT.
+      *    ISSUES A CONSOLE ALERT (SVC 209, WTO, PER EQUSVCS.CPY) SO
+      *    AN SQA ALLOCATION FAILURE IS NOTICED IMMEDIATELY INSTEAD
+      *    OF BEING BURIED IN THE JOB LOG.
+               ADD 1 TO WTO-ALERT-COUNT.
+               DISPLAY "*** WTO SVC 209 - SQA ALLOCATION FAILED, RC="
+                       RETURN-CODE
+                   UPON CONSOLE.
