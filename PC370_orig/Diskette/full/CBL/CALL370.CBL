@@ -2,6 +2,17 @@
        PROGRAM-ID. CALL370.
       ****************************************************************
       *   CALL370  is a test program for the subprogram "TEST370".   *
+      *                                                              *
+      *   In addition to the original 2-digit-year MMDDYY dates,     *
+      *   this harness exercises a sliding century window (years     *
+      *   below WS-CENTURY-CUTOFF map to 20xx, otherwise 19xx) and   *
+      *   a second CALL using an 8-digit CCYYMMDD date, so TEST370   *
+      *   can be confirmed against both date styles before           *
+      *   production jobs depend on it.                              *
+      *                                                              *
+      *   CHANGE LOG                                                 *
+      *   - added century-window display and a low-2-digit-year      *
+      *     test case, plus a CCYYMMDD-format test call.             *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -11,15 +22,50 @@
        01  X-DATE PIC X(6)  VALUE '082987'.
        01  P-DATE PIC 9(15) USAGE COMP-3 VALUE 082987.
        01  C-DATE PIC 9(6)  USAGE COMP VALUE 082987.
+      *    SECOND TEST CASE - A 2-DIGIT YEAR THAT MUST WINDOW TO 20XX
+       01  D-DATE2 PIC 9(6)  VALUE 081522.
+       01  X-DATE2 PIC X(6)  VALUE '081522'.
+       01  P-DATE2 PIC 9(15) USAGE COMP-3 VALUE 081522.
+       01  C-DATE2 PIC 9(6)  USAGE COMP VALUE 081522.
+      *    THIRD TEST CASE - AN 8-DIGIT CCYYMMDD DATE
+       01  D-DATE3 PIC 9(8)  VALUE 20220815.
+       01  X-DATE3 PIC X(8)  VALUE '20220815'.
+       01  P-DATE3 PIC 9(15) USAGE COMP-3 VALUE 20220815.
+       01  C-DATE3 PIC 9(8)  USAGE COMP VALUE 20220815.
+      *    SLIDING CENTURY WINDOW WORK FIELDS
+       01  WS-CENTURY-CUTOFF PIC 9(02) VALUE 50.
+       01  WS-TEST-YY        PIC 9(02).
+       01  WS-TEST-CCYY      PIC 9(04).
        PROCEDURE DIVISION.
        SET-UP.
                DISPLAY "CALL370.CBL STARTING TEST OF TEST370.BIN".
+       CENTURY-WINDOW-CHECK.
+               MOVE D-DATE(5:2) TO WS-TEST-YY.
+               PERFORM APPLY-CENTURY-WINDOW.
+               DISPLAY "MMDDYY DATE YY=" WS-TEST-YY
+                       " WINDOWS TO CCYY=" WS-TEST-CCYY.
+               MOVE D-DATE2(5:2) TO WS-TEST-YY.
+               PERFORM APPLY-CENTURY-WINDOW.
+               DISPLAY "MMDDYY DATE2 YY=" WS-TEST-YY
+                       " WINDOWS TO CCYY=" WS-TEST-CCYY.
        CALL-370.
                CALL "TEST370" USING D-DATE, X-DATE, P-DATE, C-DATE.
                DISPLAY "BACK FROM FIRST CALL RC=" RETURN-CODE.
                CALL "TEST370" USING D-DATE, X-DATE, P-DATE, C-DATE.
                DISPLAY "BACK FROM SECOND CALL RC=" RETURN-CODE.
+       CALL-370-LOW-YEAR.
+               CALL "TEST370" USING D-DATE2, X-DATE2, P-DATE2, C-DATE2.
+               DISPLAY "BACK FROM CENTURY-WINDOW CALL RC=" RETURN-CODE.
+       CALL-370-CCYYMMDD.
+               CALL "TEST370" USING D-DATE3, X-DATE3, P-DATE3, C-DATE3.
+               DISPLAY "BACK FROM CCYYMMDD CALL RC=" RETURN-CODE.
        END-JOB.
                DISPLAY "THAT'S ALL FOR NOW".
                EXIT PROGRAM.
                STOP RUN.
+       APPLY-CENTURY-WINDOW.
+               IF WS-TEST-YY < WS-CENTURY-CUTOFF
+                   COMPUTE WS-TEST-CCYY = 2000 + WS-TEST-YY
+               ELSE
+                   COMPUTE WS-TEST-CCYY = 1900 + WS-TEST-YY
+               END-IF.
