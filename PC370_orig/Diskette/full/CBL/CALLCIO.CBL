@@ -1,23 +1,182 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALL370.
+       PROGRAM-ID. CALLCIO.
       ****************************************************************
       *   CALLCIO  is a test program for the subprogram "TESTCIO".   *
+      *   It drives TESTCIO once for every file name listed in the   *
+      *   CIOFILES control file, so the whole file inventory can be  *
+      *   regression-tested in one run.  Each result is logged to    *
+      *   CIOLOG with the file name and RETURN-CODE.                 *
+      *                                                              *
+      *   A restart checkpoint (CIOCKPT) records how many control    *
+      *   file entries have been successfully tested.  If a run      *
+      *   dies partway through, resubmitting CALLCIO skips over the  *
+      *   entries already tested instead of starting over at the     *
+      *   first control file entry.                                  *
+      *                                                              *
+      *   CHANGE LOG                                                 *
+      *   - table-driven multi-file mode replacing the two           *
+      *     hardcoded FILE-NAME1/FILE-NAME2 calls.                   *
+      *   - restart checkpoint added so a resubmit after an          *
+      *     abnormal end picks up where the run left off.            *
+      *   - before/after checksum of each tested file added, so a    *
+      *     TESTCIO call that returns RC=0 but silently corrupts a   *
+      *     few bytes of the file no longer passes unnoticed.        *
       ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO CIOFILES
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CTL-STATUS.
+           SELECT LOG-FILE ASSIGN TO CIOLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LOG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CIOCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT CHECKSUM-FILE ASSIGN TO WS-CKSUM-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKSUM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 64 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD              PIC X(64).
+       FD  LOG-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  LOG-RECORD.
+           05  LOG-FILE-NAME           PIC X(64).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  LOG-RETURN-CODE         PIC -9(04).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  LOG-BEFORE-CKSUM        PIC -9(09).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  LOG-AFTER-CKSUM         PIC -9(09).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  LOG-CKSUM-RESULT        PIC X(07).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 8 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD           PIC 9(08).
+       FD  CHECKSUM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKSUM-RECORD-AREA        PIC X(80).
+       01  CHECKSUM-RECORD-R REDEFINES CHECKSUM-RECORD-AREA.
+           05  CS-HALFWORD             PIC S9(4) COMP-5 OCCURS 40 TIMES.
        WORKING-STORAGE SECTION.
-       01  FILE-NAME1 PIC X(64) VALUE 'CALLCIO.CBL '.
-       01  FILE-NAME2 PIC X(64) VALUE 'TESTCIO.ALC '.
+       01  FILE-NAME1                  PIC X(64) VALUE SPACES.
+       01  CTL-STATUS                  PIC X(02) VALUE SPACES.
+       01  LOG-STATUS                  PIC X(02) VALUE SPACES.
+       01  CKPT-STATUS                 PIC X(02) VALUE SPACES.
+       01  CKSUM-STATUS                PIC X(02) VALUE SPACES.
+       01  EOF-SW                      PIC X(01) VALUE 'N'.
+           88  NO-MORE-FILES                       VALUE 'Y'.
+       01  CHECKPOINT-COUNT            PIC 9(08) COMP VALUE ZERO.
+       01  FILES-ALREADY-DONE          PIC 9(08) COMP VALUE ZERO.
+       01  WS-CKSUM-FILE-NAME          PIC X(64) VALUE SPACES.
+       01  WS-CKSUM-EOF-SW             PIC X(01) VALUE 'N'.
+           88  WS-CKSUM-EOF                        VALUE 'Y'.
+       01  WS-CKSUM-ACCUM              PIC S9(09) COMP VALUE ZERO.
+       01  WS-CKSUM-SUB                PIC 9(02) COMP VALUE ZERO.
+       01  WS-BEFORE-CKSUM             PIC S9(09) VALUE ZERO.
+       01  WS-AFTER-CKSUM              PIC S9(09) VALUE ZERO.
        PROCEDURE DIVISION.
        SET-UP.
                DISPLAY "CALLCIO.CBL STARTING TEST OF TESTCIO.BIN".
+               OPEN INPUT CONTROL-FILE.
+               OPEN OUTPUT LOG-FILE.
+               PERFORM READ-CHECKPOINT.
+               IF CHECKPOINT-COUNT > ZERO
+                   DISPLAY "CALLCIO.CBL RESTARTING AFTER ENTRY "
+                           CHECKPOINT-COUNT
+                   PERFORM SKIP-ONE-FILE-NAME
+                       CHECKPOINT-COUNT TIMES
+               END-IF.
+               MOVE CHECKPOINT-COUNT TO FILES-ALREADY-DONE.
+               PERFORM READ-NEXT-FILE-NAME.
        CALL-CIO.
-               CALL "TESTCIO" USING FILE-NAME1.
-               DISPLAY "BACK FROM TESTCIO.BIN RC=" RETURN-CODE.
-               CALL "TESTCIO" USING FILE-NAME2.
-               DISPLAY "BACK FROM TESTCIO.BIN RC=" RETURN-CODE.
+               PERFORM TEST-ONE-FILE UNTIL NO-MORE-FILES.
        END-JOB.
+               CLOSE CONTROL-FILE.
+               CLOSE LOG-FILE.
                DISPLAY "THAT'S ALL FOR NOW".
                EXIT PROGRAM.
                STOP RUN.
+       TEST-ONE-FILE.
+               MOVE CONTROL-RECORD TO FILE-NAME1.
+               MOVE FILE-NAME1 TO WS-CKSUM-FILE-NAME.
+               PERFORM COMPUTE-CHECKSUM.
+               MOVE WS-CKSUM-ACCUM TO WS-BEFORE-CKSUM.
+               CALL "TESTCIO" USING FILE-NAME1.
+               DISPLAY "BACK FROM TESTCIO.BIN RC=" RETURN-CODE.
+               PERFORM COMPUTE-CHECKSUM.
+               MOVE WS-CKSUM-ACCUM TO WS-AFTER-CKSUM.
+               MOVE FILE-NAME1 TO LOG-FILE-NAME.
+               MOVE RETURN-CODE TO LOG-RETURN-CODE.
+               MOVE WS-BEFORE-CKSUM TO LOG-BEFORE-CKSUM.
+               MOVE WS-AFTER-CKSUM TO LOG-AFTER-CKSUM.
+               IF WS-BEFORE-CKSUM = WS-AFTER-CKSUM
+                   MOVE "MATCHED" TO LOG-CKSUM-RESULT
+               ELSE
+                   MOVE "CHANGED" TO LOG-CKSUM-RESULT
+               END-IF.
+               WRITE LOG-RECORD.
+               IF RETURN-CODE = ZERO
+                   ADD 1 TO FILES-ALREADY-DONE
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+               PERFORM READ-NEXT-FILE-NAME.
+       READ-NEXT-FILE-NAME.
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+               END-READ.
+       SKIP-ONE-FILE-NAME.
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+               END-READ.
+       READ-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF CKPT-STATUS = "35"
+                   MOVE ZERO TO CHECKPOINT-COUNT
+               ELSE
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-COUNT
+                       AT END
+                           MOVE ZERO TO CHECKPOINT-COUNT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+       WRITE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE FILES-ALREADY-DONE TO CHECKPOINT-RECORD.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+       COMPUTE-CHECKSUM.
+               MOVE ZERO TO WS-CKSUM-ACCUM.
+               MOVE 'N' TO WS-CKSUM-EOF-SW.
+               OPEN INPUT CHECKSUM-FILE.
+               IF CKSUM-STATUS NOT = "35"
+                   PERFORM CHECKSUM-READ-RECORD
+                   PERFORM CHECKSUM-ACCUM-RECORD
+                       UNTIL WS-CKSUM-EOF
+                   CLOSE CHECKSUM-FILE
+               END-IF.
+       CHECKSUM-READ-RECORD.
+               READ CHECKSUM-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CKSUM-EOF-SW
+               END-READ.
+       CHECKSUM-ACCUM-RECORD.
+               PERFORM CHECKSUM-ONE-HALFWORD
+                   VARYING WS-CKSUM-SUB FROM 1 BY 1
+                   UNTIL WS-CKSUM-SUB > 40.
+               PERFORM CHECKSUM-READ-RECORD.
+       CHECKSUM-ONE-HALFWORD.
+               ADD CS-HALFWORD(WS-CKSUM-SUB) TO WS-CKSUM-ACCUM.
