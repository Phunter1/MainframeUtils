@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVCTEST.
+      ****************************************************************
+      *   SVCTEST  is a single pass/fail matrix driver covering      *
+      *   every SVC equate in EQUSVCS.CPY, from EXIT through         *
+      *   SVCTRAP, plus the MS-DOS-mapped WTO equate.  It replaces   *
+      *   running CALL370, CALLCIO and CALLSQA separately when a     *
+      *   new PC/370 build needs to be certified: one run drives     *
+      *   TEST370, TESTCIO and TESTSQA for the equates that already  *
+      *   have a working test subprogram, and lists every other      *
+      *   equate as N/A so the matrix always accounts for the whole  *
+      *   table even before a driver exists for it.                  *
+      *                                                              *
+      *   EQUSVCS.CPY is an Assembler EQU table, not COBOL, so its   *
+      *   equates are transcribed into SVC-ENTRY-TABLE below rather  *
+      *   than COPYed.  Keep this table in step with EQUSVCS.CPY.    *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    TEST FIELDS BORROWED FROM CALL370 - TIME-STYLE SVC (TEST370)
+       01  D-DATE PIC 9(6)  VALUE 082987.
+       01  X-DATE PIC X(6)  VALUE '082987'.
+       01  P-DATE PIC 9(15) USAGE COMP-3 VALUE 082987.
+       01  C-DATE PIC 9(6)  USAGE COMP VALUE 082987.
+      *    TEST FIELDS BORROWED FROM CALLCIO - FILE I/O SVCS (TESTCIO)
+       01  FILE-NAME1 PIC X(64) VALUE "SVCTEST.CBL".
+      *    TEST FIELDS BORROWED FROM CALLSQA - GMAIN/FMAIN (TESTSQA)
+       01  ADDR-MEMORY PIC 9(9)  USAGE COMP VALUE 0.
+       01  LENGTH-MEMORY PIC 9(9)  USAGE COMP VALUE 0.
+       01  REQUEST-MEMORY PIC 9(9) USAGE COMP VALUE 1024.
+       01  LAST-SQA-ADDR PIC 9(9) USAGE COMP VALUE 0.
+      *    SVC PASS/FAIL MATRIX
+       01  SVC-ENTRY-TABLE.
+           05  SVC-ENTRY OCCURS 39 TIMES.
+               10  SVC-NAME     PIC X(8).
+               10  SVC-NUMBER   PIC 9(3).
+               10  SVC-DRIVER   PIC X(1).
+               10  SVC-RESULT   PIC X(7) VALUE SPACES.
+       01  SVC-COUNT      PIC 9(3) COMP VALUE 39.
+       01  SVC-SUB        PIC 9(3) COMP VALUE 0.
+       01  SVC-PASS-COUNT PIC 9(3) COMP VALUE 0.
+       01  SVC-FAIL-COUNT PIC 9(3) COMP VALUE 0.
+       01  SVC-NA-COUNT   PIC 9(3) COMP VALUE 0.
+       PROCEDURE DIVISION.
+       SET-UP.
+               DISPLAY "SVCTEST.CBL CERTIFYING EVERY SVC IN EQUSVCS".
+               PERFORM BUILD-SVC-TABLE.
+       RUN-MATRIX.
+               PERFORM TEST-ONE-SVC
+                   VARYING SVC-SUB FROM 1 BY 1
+                   UNTIL SVC-SUB > SVC-COUNT.
+       PRINT-MATRIX.
+               DISPLAY "SVC NAME  NUMBER  RESULT".
+               PERFORM PRINT-ONE-RESULT
+                   VARYING SVC-SUB FROM 1 BY 1
+                   UNTIL SVC-SUB > SVC-COUNT.
+       END-JOB.
+               DISPLAY "SVCTEST PASS =" SVC-PASS-COUNT
+                       " FAIL =" SVC-FAIL-COUNT
+                       " N/A ="  SVC-NA-COUNT.
+               DISPLAY "THAT'S ALL FOR NOW".
+               EXIT PROGRAM.
+               STOP RUN.
+       TEST-ONE-SVC.
+               EVALUATE SVC-DRIVER(SVC-SUB)
+                   WHEN "C"
+                       PERFORM CALL-TESTCIO-FOR-SVC
+                   WHEN "G"
+                       PERFORM CALL-TESTSQA-GET-FOR-SVC
+                   WHEN "F"
+                       PERFORM CALL-TESTSQA-FREE-FOR-SVC
+                   WHEN "T"
+                       PERFORM CALL-TEST370-FOR-SVC
+                   WHEN OTHER
+                       MOVE "N/A" TO SVC-RESULT(SVC-SUB)
+                       ADD 1 TO SVC-NA-COUNT
+               END-EVALUATE.
+       CALL-TESTCIO-FOR-SVC.
+               CALL "TESTCIO" USING FILE-NAME1.
+               PERFORM SET-RESULT-FROM-RETURN-CODE.
+       CALL-TESTSQA-GET-FOR-SVC.
+               MOVE REQUEST-MEMORY TO LENGTH-MEMORY.
+               MOVE 0 TO ADDR-MEMORY.
+               CALL "TESTSQA" USING ADDR-MEMORY LENGTH-MEMORY.
+               MOVE ADDR-MEMORY TO LAST-SQA-ADDR.
+               PERFORM SET-RESULT-FROM-RETURN-CODE.
+       CALL-TESTSQA-FREE-FOR-SVC.
+               MOVE LAST-SQA-ADDR TO ADDR-MEMORY.
+               MOVE 0 TO LENGTH-MEMORY.
+               CALL "TESTSQA" USING ADDR-MEMORY LENGTH-MEMORY.
+               PERFORM SET-RESULT-FROM-RETURN-CODE.
+       CALL-TEST370-FOR-SVC.
+               CALL "TEST370" USING D-DATE, X-DATE, P-DATE, C-DATE.
+               PERFORM SET-RESULT-FROM-RETURN-CODE.
+       SET-RESULT-FROM-RETURN-CODE.
+               IF RETURN-CODE = ZERO
+                   MOVE "PASS" TO SVC-RESULT(SVC-SUB)
+                   ADD 1 TO SVC-PASS-COUNT
+               ELSE
+                   MOVE "FAIL" TO SVC-RESULT(SVC-SUB)
+                   ADD 1 TO SVC-FAIL-COUNT
+               END-IF.
+       PRINT-ONE-RESULT.
+               DISPLAY SVC-NAME(SVC-SUB) " " SVC-NUMBER(SVC-SUB)
+                       "     " SVC-RESULT(SVC-SUB).
+       BUILD-SVC-TABLE.
+               MOVE "EXIT    " TO SVC-NAME(1).
+               MOVE 0 TO SVC-NUMBER(1).
+               MOVE "N" TO SVC-DRIVER(1).
+               MOVE "OPEN    " TO SVC-NAME(2).
+               MOVE 1 TO SVC-NUMBER(2).
+               MOVE "C" TO SVC-DRIVER(2).
+               MOVE "CLOSE   " TO SVC-NAME(3).
+               MOVE 2 TO SVC-NUMBER(3).
+               MOVE "C" TO SVC-DRIVER(3).
+               MOVE "READ    " TO SVC-NAME(4).
+               MOVE 3 TO SVC-NUMBER(4).
+               MOVE "C" TO SVC-DRIVER(4).
+               MOVE "WRITE   " TO SVC-NAME(5).
+               MOVE 4 TO SVC-NUMBER(5).
+               MOVE "C" TO SVC-DRIVER(5).
+               MOVE "GET     " TO SVC-NAME(6).
+               MOVE 5 TO SVC-NUMBER(6).
+               MOVE "N" TO SVC-DRIVER(6).
+               MOVE "PUT     " TO SVC-NAME(7).
+               MOVE 6 TO SVC-NUMBER(7).
+               MOVE "N" TO SVC-DRIVER(7).
+               MOVE "DELETE  " TO SVC-NAME(8).
+               MOVE 7 TO SVC-NUMBER(8).
+               MOVE "N" TO SVC-DRIVER(8).
+               MOVE "SEARCH  " TO SVC-NAME(9).
+               MOVE 8 TO SVC-NUMBER(9).
+               MOVE "N" TO SVC-DRIVER(9).
+               MOVE "TRACE   " TO SVC-NAME(10).
+               MOVE 9 TO SVC-NUMBER(10).
+               MOVE "N" TO SVC-DRIVER(10).
+               MOVE "GMAIN   " TO SVC-NAME(11).
+               MOVE 10 TO SVC-NUMBER(11).
+               MOVE "G" TO SVC-DRIVER(11).
+               MOVE "FMAIN   " TO SVC-NAME(12).
+               MOVE 11 TO SVC-NUMBER(12).
+               MOVE "F" TO SVC-DRIVER(12).
+               MOVE "ASCEBC  " TO SVC-NAME(13).
+               MOVE 12 TO SVC-NUMBER(13).
+               MOVE "N" TO SVC-DRIVER(13).
+               MOVE "EBCASC  " TO SVC-NAME(14).
+               MOVE 13 TO SVC-NUMBER(14).
+               MOVE "N" TO SVC-DRIVER(14).
+               MOVE "SPIE    " TO SVC-NAME(15).
+               MOVE 14 TO SVC-NUMBER(15).
+               MOVE "N" TO SVC-DRIVER(15).
+               MOVE "USERSVC " TO SVC-NAME(16).
+               MOVE 15 TO SVC-NUMBER(16).
+               MOVE "N" TO SVC-DRIVER(16).
+               MOVE "INSCOUNT" TO SVC-NAME(17).
+               MOVE 16 TO SVC-NUMBER(17).
+               MOVE "N" TO SVC-DRIVER(17).
+               MOVE "LOAD86  " TO SVC-NAME(18).
+               MOVE 17 TO SVC-NUMBER(18).
+               MOVE "N" TO SVC-DRIVER(18).
+               MOVE "TIME    " TO SVC-NAME(19).
+               MOVE 18 TO SVC-NUMBER(19).
+               MOVE "T" TO SVC-DRIVER(19).
+               MOVE "ALLOCATE" TO SVC-NAME(20).
+               MOVE 19 TO SVC-NUMBER(20).
+               MOVE "N" TO SVC-DRIVER(20).
+               MOVE "DEALLOC " TO SVC-NAME(21).
+               MOVE 20 TO SVC-NUMBER(21).
+               MOVE "N" TO SVC-DRIVER(21).
+               MOVE "INBYTE  " TO SVC-NAME(22).
+               MOVE 21 TO SVC-NUMBER(22).
+               MOVE "N" TO SVC-DRIVER(22).
+               MOVE "OUTBYTE " TO SVC-NAME(23).
+               MOVE 22 TO SVC-NUMBER(23).
+               MOVE "N" TO SVC-DRIVER(23).
+               MOVE "RENAME  " TO SVC-NAME(24).
+               MOVE 23 TO SVC-NUMBER(24).
+               MOVE "N" TO SVC-DRIVER(24).
+               MOVE "DISPLINE" TO SVC-NAME(25).
+               MOVE 24 TO SVC-NUMBER(25).
+               MOVE "N" TO SVC-DRIVER(25).
+               MOVE "LOAD    " TO SVC-NAME(26).
+               MOVE 25 TO SVC-NUMBER(26).
+               MOVE "N" TO SVC-DRIVER(26).
+               MOVE "ATTACH  " TO SVC-NAME(27).
+               MOVE 26 TO SVC-NUMBER(27).
+               MOVE "N" TO SVC-DRIVER(27).
+               MOVE "DETACH  " TO SVC-NAME(28).
+               MOVE 27 TO SVC-NUMBER(28).
+               MOVE "N" TO SVC-DRIVER(28).
+               MOVE "WTOEBC  " TO SVC-NAME(29).
+               MOVE 28 TO SVC-NUMBER(29).
+               MOVE "N" TO SVC-DRIVER(29).
+               MOVE "WTOASC  " TO SVC-NAME(30).
+               MOVE 29 TO SVC-NUMBER(30).
+               MOVE "N" TO SVC-DRIVER(30).
+               MOVE "WTOCR   " TO SVC-NAME(31).
+               MOVE 30 TO SVC-NUMBER(31).
+               MOVE "N" TO SVC-DRIVER(31).
+               MOVE "WTONOCR " TO SVC-NAME(32).
+               MOVE 31 TO SVC-NUMBER(32).
+               MOVE "N" TO SVC-DRIVER(32).
+               MOVE "CVVASG  " TO SVC-NAME(33).
+               MOVE 32 TO SVC-NUMBER(33).
+               MOVE "N" TO SVC-DRIVER(33).
+               MOVE "CVSGVA  " TO SVC-NAME(34).
+               MOVE 33 TO SVC-NUMBER(34).
+               MOVE "N" TO SVC-DRIVER(34).
+               MOVE "INT86   " TO SVC-NAME(35).
+               MOVE 34 TO SVC-NUMBER(35).
+               MOVE "N" TO SVC-DRIVER(35).
+               MOVE "FPSSP   " TO SVC-NAME(36).
+               MOVE 35 TO SVC-NUMBER(36).
+               MOVE "N" TO SVC-DRIVER(36).
+               MOVE "RELOAD  " TO SVC-NAME(37).
+               MOVE 36 TO SVC-NUMBER(37).
+               MOVE "N" TO SVC-DRIVER(37).
+               MOVE "SVCTRAP " TO SVC-NAME(38).
+               MOVE 37 TO SVC-NUMBER(38).
+               MOVE "N" TO SVC-DRIVER(38).
+               MOVE "WTO     " TO SVC-NAME(39).
+               MOVE 209 TO SVC-NUMBER(39).
+               MOVE "N" TO SVC-DRIVER(39).
