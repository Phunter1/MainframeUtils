@@ -0,0 +1,58 @@
+//COGSNITE JOB (ACCTNO),'COGSWORTH NIGHTLY',CLASS=A,MSGCLASS=A,
+//         NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*  COGSNITE - COGSWORTH NIGHTLY BATCH WINDOW.
+//*
+//*  RUNS THE RECONCILIATION, SALES AND MARGIN REPORTS AGAINST
+//*  THE COGSWORTH INVENTORY FILE IN SEQUENCE, WITH EACH LATER
+//*  STEP BYPASSED IF AN EARLIER STEP DID NOT COMPLETE CLEANLY.
+//*  BEFORE THIS JOB EXISTED, AN OPERATOR SUBMITTED AND WATCHED
+//*  COGSVAL, COGSRPT AND COGSMARG ONE AT A TIME.
+//*
+//*  MODIFICATION HISTORY
+//*  2012-07-02  DHH  INITIAL VERSION
+//*  2012-07-23  DHH  ADDED COGSSORT AHEAD OF THE REPORT STEPS AND
+//*                   RE-POINTED COGSRPT/COGSMARG AT THE SORTED
+//*                   COGSSRT FILE INSTEAD OF THE RAW COGSIN
+//*****************************************************************
+//*
+//*  STEP010 - COGSVAL: INVENTORY RECONCILIATION / BALANCING PASS.
+//*  MISMATCHES ARE WRITTEN TO COGSSUSP AND MUST BE CLEARED BEFORE
+//*  THE SALES AND MARGIN REPORTS ARE TRUSTED, SO THIS RUNS FIRST.
+//*
+//STEP010  EXEC PGM=COGSVAL
+//COGSIN   DD  DSN=COGSWORTH.PROD.COGSIN,DISP=SHR
+//COGSSUSP DD  DSN=COGSWORTH.PROD.COGSSUSP,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//COGSVAL1 DD  SYSOUT=*
+//*
+//*  STEP015 - COGSSORT: ORDER THE INVENTORY FILE BY IDESC.
+//*  THE SALES AND MARGIN REPORTS BELOW READ THE SORTED COGSSRT
+//*  FILE THIS STEP PRODUCES, NOT THE RAW COGSIN.  BYPASSED IF
+//*  STEP010 DID NOT COMPLETE CLEANLY.
+//*
+//STEP015  EXEC PGM=COGSSORT,COND=(4,LT,STEP010)
+//COGSIN   DD  DSN=COGSWORTH.PROD.COGSIN,DISP=SHR
+//COGSSRT  DD  DSN=COGSWORTH.PROD.COGSSRT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//SORTWK1  DD  UNIT=SYSDA,SPACE=(CYL,(5,5))
+//*
+//*  STEP020 - COGSRPT: STATE-BY-STATE SALES REPORT.
+//*  BYPASSED IF STEP010 OR STEP015 DID NOT COMPLETE CLEANLY.
+//*
+//STEP020  EXEC PGM=COGSRPT,COND=((4,LT,STEP010),(4,LT,STEP015))
+//COGSIN   DD  DSN=COGSWORTH.PROD.COGSSRT,DISP=SHR
+//COGSRPT1 DD  SYSOUT=*
+//*
+//*  STEP030 - COGSMARG: MARGIN/PROFITABILITY REPORT.
+//*  BYPASSED IF STEP010, STEP015 OR STEP020 DID NOT COMPLETE
+//*  CLEANLY.
+//*
+//STEP030  EXEC PGM=COGSMARG,COND=((4,LT,STEP010),(4,LT,STEP015),
+//             (4,LT,STEP020))
+//COGSIN   DD  DSN=COGSWORTH.PROD.COGSSRT,DISP=SHR
+//COGSMRG1 DD  SYSOUT=*
+//
