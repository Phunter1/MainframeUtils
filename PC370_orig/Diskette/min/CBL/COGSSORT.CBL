@@ -0,0 +1,62 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSSORT.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-06-04.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSSORT ORDERS THE COGSWORTH INVENTORY FILE BY IDESC       *
+000090*   AHEAD OF ANY REPORTING PROGRAM THAT ASSUMES SEQUENCE (SUCH  *
+000100*   AS A CONTROL-BREAK REPORT).  IT READS THE RAW COGSIN FILE   *
+000110*   AND WRITES A NEWLY-SORTED COPY TO COGSSRT, LEAVING COGSIN   *
+000120*   ITSELF UNTOUCHED SO A RERUN CAN ALWAYS START FROM THE       *
+000130*   ORIGINAL, UNSORTED FILE.                                    *
+000140*                                                              *
+000150*   MODIFICATION HISTORY                                      *
+000160*   2012-06-04  DHH  INITIAL VERSION                           *
+000170****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-370.
+000210 OBJECT-COMPUTER.  IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000250         ORGANIZATION IS SEQUENTIAL.
+000260     SELECT COGS-OUTPUT-FILE ASSIGN TO COGSSRT
+000270         ORGANIZATION IS SEQUENTIAL.
+000280     SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  COGS-INPUT-FILE
+000320     RECORDING MODE IS F
+000330     RECORD CONTAINS 41 CHARACTERS
+000335     BLOCK CONTAINS 0 RECORDS
+000340     LABEL RECORDS ARE STANDARD.
+000350 COPY COGSREC.
+000360 FD  COGS-OUTPUT-FILE
+000370     RECORDING MODE IS F
+000380     RECORD CONTAINS 41 CHARACTERS
+000385     BLOCK CONTAINS 0 RECORDS
+000390     LABEL RECORDS ARE STANDARD.
+000400 COPY COGSREC REPLACING ==COGS-RECORD== BY ==COGS-OUTPUT-RECORD==.
+000410 SD  SORT-WORK-FILE
+000420     RECORD CONTAINS 41 CHARACTERS.
+000430 COPY COGSREC REPLACING ==COGS-RECORD== BY ==SORT-RECORD==.
+000440 PROCEDURE DIVISION.
+000450*----------------------------------------------------------------
+000460*    0000-MAINLINE - SORT COGSIN BY IDESC INTO COGSSRT
+000470*----------------------------------------------------------------
+000480 0000-MAINLINE.
+000490     DISPLAY "COGSSORT STARTING - SORT INVENTORY BY IDESC".
+000500     SORT SORT-WORK-FILE
+000510         ON ASCENDING KEY IDESC OF SORT-RECORD
+000520         USING COGS-INPUT-FILE
+000530         GIVING COGS-OUTPUT-FILE.
+000540     IF SORT-RETURN NOT = ZERO
+000550         DISPLAY "COGSSORT - SORT FAILED, RETURN CODE = "
+000560                 SORT-RETURN
+000570     ELSE
+000580         DISPLAY "COGSSORT - SORT COMPLETE, OUTPUT = COGSSRT"
+000590     END-IF.
+000600     STOP RUN.
