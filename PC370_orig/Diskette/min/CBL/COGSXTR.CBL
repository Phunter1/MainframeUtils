@@ -0,0 +1,142 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSXTR.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-05-02.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSXTR WRITES A COMMA-DELIMITED EXTRACT OF THE COGSWORTH  *
+000090*   INVENTORY FILE - IDESC, THE FOUR STATE UNITS-SOLD FIELDS,  *
+000100*   IQOH, ICOST AND ISELL - SO THE BUYING TEAM CAN PULL         *
+000110*   INVENTORY INTO A SPREADSHEET WITHOUT A TERMINAL SESSION    *
+000120*   ON THE RAW FILE.  A HEADER RECORD NAMING THE COLUMNS IS    *
+000130*   WRITTEN FIRST.                                             *
+000140*                                                              *
+000150*   MODIFICATION HISTORY                                      *
+000160*   2012-05-02  DHH  INITIAL VERSION                           *
+000170****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-370.
+000210 OBJECT-COMPUTER.  IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS WS-IN-STATUS.
+000270     SELECT EXTRACT-FILE ASSIGN TO COGSXTR1
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-EXT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  COGS-INPUT-FILE
+000330     RECORDING MODE IS F
+000340     RECORD CONTAINS 41 CHARACTERS
+000345     BLOCK CONTAINS 0 RECORDS
+000350     LABEL RECORDS ARE STANDARD.
+000360 COPY COGSREC.
+000370 FD  EXTRACT-FILE
+000380     RECORDING MODE IS F
+000390     RECORD CONTAINS 80 CHARACTERS
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  EXTRACT-RECORD              PIC X(80).
+000420 WORKING-STORAGE SECTION.
+000430 77  WS-IN-STATUS                PIC X(02) VALUE SPACES.
+000440 77  WS-EXT-STATUS               PIC X(02) VALUE SPACES.
+000450 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000460 77  WS-RECS-WRITTEN             PIC 9(07) COMP VALUE ZERO.
+000470 01  WS-SWITCHES.
+000480     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000490         88  WS-EOF                         VALUE 'Y'.
+000500 01  WS-HEADER-LINE.
+000510     05  FILLER                  PIC X(48)
+000520         VALUE "IDESC,ICALIF,IILL,IUTAH,IWISC,IQOH,ICOST,ISELL".
+000530 01  WS-CSV-LINE.
+000540     05  CSV-DESC                PIC X(10).
+000550     05  FILLER                  PIC X(01) VALUE ",".
+000560     05  CSV-CALIF               PIC 9(03).
+000570     05  FILLER                  PIC X(01) VALUE ",".
+000580     05  CSV-ILL                 PIC 9(03).
+000590     05  FILLER                  PIC X(01) VALUE ",".
+000600     05  CSV-UTAH                PIC 9(03).
+000610     05  FILLER                  PIC X(01) VALUE ",".
+000620     05  CSV-WISC                PIC 9(03).
+000630     05  FILLER                  PIC X(01) VALUE ",".
+000640     05  CSV-QOH                 PIC 9(03).
+000650     05  FILLER                  PIC X(01) VALUE ",".
+000660     05  CSV-COST                PIC 99.99.
+000670     05  FILLER                  PIC X(01) VALUE ",".
+000680     05  CSV-SELL                PIC 99.99.
+000690     05  FILLER                  PIC X(37) VALUE SPACES.
+000700 PROCEDURE DIVISION.
+000710*----------------------------------------------------------------
+000720*    0000-MAINLINE - PROGRAM CONTROL
+000730*----------------------------------------------------------------
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000760     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000770         UNTIL WS-EOF.
+000780     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000790     STOP RUN.
+000800*----------------------------------------------------------------
+000810*    1000-INITIALIZE - OPEN FILES, WRITE CSV HEADER
+000820*----------------------------------------------------------------
+000830 1000-INITIALIZE.
+000840     DISPLAY "COGSXTR STARTING - INVENTORY CSV EXTRACT".
+000850     OPEN INPUT COGS-INPUT-FILE.
+000851     IF WS-IN-STATUS NOT = "00"
+000852         DISPLAY "COGSXTR - UNABLE TO OPEN COGSIN, STATUS = "
+000853                 WS-IN-STATUS
+000854         MOVE 16 TO RETURN-CODE
+000855         STOP RUN
+000856     END-IF.
+000860     OPEN OUTPUT EXTRACT-FILE.
+000861     IF WS-EXT-STATUS NOT = "00"
+000862         DISPLAY "COGSXTR - UNABLE TO OPEN COGSXTR1, STATUS = "
+000863                 WS-EXT-STATUS
+000864         MOVE 16 TO RETURN-CODE
+000865         STOP RUN
+000866     END-IF.
+000870     WRITE EXTRACT-RECORD FROM WS-HEADER-LINE.
+000880     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000890 1000-EXIT.
+000900     EXIT.
+000910*----------------------------------------------------------------
+000920*    2000-PROCESS-RECORD - WRITE ONE CSV LINE PER PRODUCT
+000930*----------------------------------------------------------------
+000940 2000-PROCESS-RECORD.
+000950     MOVE IDESC OF COGS-RECORD  TO CSV-DESC.
+000960     MOVE ICALIF                TO CSV-CALIF.
+000970     MOVE IILL                  TO CSV-ILL.
+000980     MOVE IUTAH                 TO CSV-UTAH.
+000990     MOVE IWISC                 TO CSV-WISC.
+001000     MOVE IQOH                  TO CSV-QOH.
+001010     MOVE ICOST                 TO CSV-COST.
+001020     MOVE ISELL                 TO CSV-SELL.
+001030     WRITE EXTRACT-RECORD FROM WS-CSV-LINE.
+001040     ADD 1 TO WS-RECS-WRITTEN.
+001050     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001060 2000-EXIT.
+001070     EXIT.
+001080*----------------------------------------------------------------
+001090*    2100-READ-INPUT - READ NEXT FLAT RECORD
+001100*----------------------------------------------------------------
+001110 2100-READ-INPUT.
+001120     READ COGS-INPUT-FILE
+001130         AT END
+001140             MOVE 'Y' TO WS-EOF-SW
+001150             GO TO 2100-EXIT
+001160     END-READ.
+001170     ADD 1 TO WS-RECS-READ.
+001180 2100-EXIT.
+001190     EXIT.
+001200*----------------------------------------------------------------
+001210*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001220*----------------------------------------------------------------
+001230 3000-TERMINATE.
+001240     CLOSE COGS-INPUT-FILE.
+001250     CLOSE EXTRACT-FILE.
+001260     DISPLAY "COGSXTR - RECORDS READ    = " WS-RECS-READ.
+001270     DISPLAY "COGSXTR - RECORDS WRITTEN = " WS-RECS-WRITTEN.
+001280 3000-EXIT.
+001290     EXIT.
