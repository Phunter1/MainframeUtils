@@ -0,0 +1,278 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSSALE.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-06-18.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSSALE POSTS A DAY'S REGISTER SALES AGAINST THE           *
+000090*   COGSWORTH INVENTORY MASTER FILE.  EACH TRANSACTION NAMES A  *
+000100*   PRODUCT (SL-DESC), THE REGION THE SALE WAS RUNG UP IN       *
+000110*   (SL-STATE - CA, IL, UT OR WI) AND THE QUANTITY SOLD.  THE   *
+000120*   QUANTITY IS ADDED TO THE MATCHING STATE COLUMN (ICALIF,     *
+000130*   IILL, IUTAH OR IWISC) AND SUBTRACTED FROM IQOH, SO A DAY'S  *
+000140*   SALES CAN BE POSTED AS TRANSACTIONS INSTEAD OF REWRITING    *
+000150*   THE WHOLE INVENTORY RECORD BY HAND.  A SALE AGAINST A       *
+000160*   PRODUCT NOT ON FILE, AN UNRECOGNIZED STATE CODE, A          *
+000170*   QUANTITY THAT WOULD OVERFLOW THE STATE COLUMN, OR - MOST    *
+000180*   IMPORTANTLY - A QUANTITY THAT WOULD DRIVE IQOH BELOW ZERO,  *
+000190*   IS REJECTED AND LISTED ON THE EXCEPTION REPORT RATHER THAN  *
+000200*   POSTED, SINCE A REGISTER CANNOT SELL UNITS THE SHELF DOES   *
+000210*   NOT HAVE.  EVERY POSTED CHANGE TO THE STATE COLUMN AND TO   *
+000220*   IQOH IS LOGGED TO THE COGSAUD AUDIT TRAIL.                  *
+000230*                                                              *
+000240*   MODIFICATION HISTORY                                      *
+000250*   2012-06-18  DHH  INITIAL VERSION                           *
+000260****************************************************************
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER.  IBM-370.
+000300 OBJECT-COMPUTER.  IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT SALE-TRANS-FILE ASSIGN TO COGSSLIN
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS WS-TRN-STATUS.
+000360     SELECT COGS-MASTER-FILE ASSIGN TO COGSMST
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS IDESC OF COGS-MASTER-RECORD
+000400         FILE STATUS IS WS-MST-STATUS.
+000410     SELECT PRINT-FILE ASSIGN TO COGSSL1
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-PRT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  SALE-TRANS-FILE
+000470     RECORDING MODE IS F
+000480     RECORD CONTAINS 20 CHARACTERS
+000490     BLOCK CONTAINS 0 RECORDS
+000500     LABEL RECORDS ARE STANDARD.
+000510 COPY COGSSLTX.
+000520 FD  COGS-MASTER-FILE
+000530     LABEL RECORDS ARE STANDARD.
+000540 COPY COGSMSTR.
+000550 FD  PRINT-FILE
+000560     RECORDING MODE IS F
+000570     RECORD CONTAINS 132 CHARACTERS
+000580     LABEL RECORDS ARE STANDARD.
+000590 01  PRINT-RECORD                PIC X(132).
+000600 WORKING-STORAGE SECTION.
+000610 77  WS-TRN-STATUS               PIC X(02) VALUE SPACES.
+000620 77  WS-MST-STATUS               PIC X(02) VALUE SPACES.
+000630 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000640 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000650 77  WS-RECS-POSTED              PIC 9(07) COMP VALUE ZERO.
+000660 77  WS-RECS-REJECTED            PIC 9(07) COMP VALUE ZERO.
+000670 77  WS-JOB-ID                   PIC X(08) VALUE "COGSSALE".
+000680 77  WS-OLD-STATE-QTY            PIC 9(05) VALUE ZERO.
+000690 77  WS-NEW-STATE-QTY            PIC 9(05) VALUE ZERO.
+000700 77  WS-NEW-QOH                  PIC 9(05) VALUE ZERO.
+000710 77  WS-OLD-QOH                  PIC 9(03) VALUE ZERO.
+000720 77  WS-STATE-FIELD-NAME         PIC X(08) VALUE SPACES.
+000730 01  WS-SWITCHES.
+000740     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000750         88  WS-EOF                         VALUE 'Y'.
+000760     05  WS-REJECT-SW            PIC X(01) VALUE 'N'.
+000770         88  WS-REJECTED                    VALUE 'Y'.
+000780 01  WS-HEADING-1.
+000790     05  FILLER                  PIC X(34)
+000800         VALUE "COGSWORTH POINT-OF-SALE EXCEPTIONS".
+000810 01  WS-HEADING-2.
+000820     05  FILLER                  PIC X(14) VALUE "DESCRIPTION   ".
+000830     05  FILLER                  PIC X(04) VALUE "ST  ".
+000840     05  FILLER                  PIC X(08) VALUE "QTY-SOLD".
+000850     05  FILLER                  PIC X(30) VALUE "  REASON".
+000860 01  WS-DETAIL-LINE.
+000870     05  DL-DESC                 PIC X(14).
+000880     05  DL-STATE                PIC X(04).
+000890     05  DL-QTY                  PIC ZZ,ZZ9.
+000900     05  FILLER                  PIC X(03) VALUE SPACES.
+000910     05  DL-REASON               PIC X(30).
+000920 01  WS-SUMMARY-LINE.
+000930     05  FILLER                  PIC X(26)
+000940         VALUE "POINT-OF-SALE REJECTED   =".
+000950     05  SL-REJECTED             PIC ZZZ,ZZ9.
+000960 COPY COGSAUDP.
+000970 PROCEDURE DIVISION.
+000980*----------------------------------------------------------------
+000990*    0000-MAINLINE - PROGRAM CONTROL
+001000*----------------------------------------------------------------
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001040         UNTIL WS-EOF.
+001050     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001060     STOP RUN.
+001070*----------------------------------------------------------------
+001080*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+001090*----------------------------------------------------------------
+001100 1000-INITIALIZE.
+001110     DISPLAY "COGSSALE STARTING - POINT-OF-SALE POSTING".
+001120     OPEN INPUT SALE-TRANS-FILE.
+001121     IF WS-TRN-STATUS NOT = "00"
+001122         DISPLAY "COGSSALE - UNABLE TO OPEN COGSSLIN, STATUS = "
+001123                 WS-TRN-STATUS
+001124         MOVE 16 TO RETURN-CODE
+001125         STOP RUN
+001126     END-IF.
+001130     OPEN I-O COGS-MASTER-FILE.
+001131     IF WS-MST-STATUS NOT = "00"
+001132         DISPLAY "COGSSALE - UNABLE TO OPEN COGSMST, STATUS = "
+001133                 WS-MST-STATUS
+001134         MOVE 16 TO RETURN-CODE
+001135         STOP RUN
+001136     END-IF.
+001140     OPEN OUTPUT PRINT-FILE.
+001141     IF WS-PRT-STATUS NOT = "00"
+001142         DISPLAY "COGSSALE - UNABLE TO OPEN COGSSL1, STATUS = "
+001143                 WS-PRT-STATUS
+001144         MOVE 16 TO RETURN-CODE
+001145         STOP RUN
+001146     END-IF.
+001150     WRITE PRINT-RECORD FROM WS-HEADING-1.
+001160     WRITE PRINT-RECORD FROM WS-HEADING-2.
+001170     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001180 1000-EXIT.
+001190     EXIT.
+001200*----------------------------------------------------------------
+001210*    2000-PROCESS-RECORD - POST ONE SALE TO THE MASTER FILE
+001220*----------------------------------------------------------------
+001230 2000-PROCESS-RECORD.
+001240     MOVE 'N' TO WS-REJECT-SW.
+001250     MOVE SL-DESC TO IDESC OF COGS-MASTER-RECORD.
+001260     READ COGS-MASTER-FILE
+001270         INVALID KEY
+001280             MOVE 'Y' TO WS-REJECT-SW
+001290             MOVE "PRODUCT NOT ON MASTER FILE"
+001300                 TO DL-REASON
+001310     END-READ.
+001320     IF NOT WS-REJECTED
+001330         IF SL-QTY-SOLD > IQOH OF COGS-MASTER-RECORD
+001340             MOVE 'Y' TO WS-REJECT-SW
+001350             MOVE "SALE WOULD DRIVE QOH NEGATIVE"
+001360                 TO DL-REASON
+001370         END-IF
+001380     END-IF.
+001390     IF NOT WS-REJECTED
+001400         PERFORM 2050-POST-STATE-SALE THRU 2050-EXIT
+001410     END-IF.
+001420     IF WS-REJECTED
+001430         MOVE SL-DESC            TO DL-DESC
+001440         MOVE SL-STATE           TO DL-STATE
+001450         MOVE SL-QTY-SOLD        TO DL-QTY
+001460         WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+001470         ADD 1 TO WS-RECS-REJECTED
+001480     ELSE
+001490         MOVE IQOH OF COGS-MASTER-RECORD TO WS-OLD-QOH
+001500         COMPUTE WS-NEW-QOH =
+001510             IQOH OF COGS-MASTER-RECORD - SL-QTY-SOLD
+001520         MOVE WS-NEW-QOH TO IQOH OF COGS-MASTER-RECORD
+001530         REWRITE COGS-MASTER-RECORD
+001540         PERFORM 2200-LOG-SALE THRU 2200-EXIT
+001550         ADD 1 TO WS-RECS-POSTED
+001560     END-IF.
+001570     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001580 2000-EXIT.
+001590     EXIT.
+001600*----------------------------------------------------------------
+001610*    2050-POST-STATE-SALE - ADD THE SALE TO ITS STATE COLUMN
+001620*----------------------------------------------------------------
+001630 2050-POST-STATE-SALE.
+001640     EVALUATE SL-STATE
+001650         WHEN "CA"
+001660             MOVE ICALIF OF COGS-MASTER-RECORD
+001670                 TO WS-OLD-STATE-QTY
+001680             COMPUTE WS-NEW-STATE-QTY =
+001690                 WS-OLD-STATE-QTY + SL-QTY-SOLD
+001700             MOVE "ICALIF" TO WS-STATE-FIELD-NAME
+001710         WHEN "IL"
+001720             MOVE IILL OF COGS-MASTER-RECORD
+001730                 TO WS-OLD-STATE-QTY
+001740             COMPUTE WS-NEW-STATE-QTY =
+001750                 WS-OLD-STATE-QTY + SL-QTY-SOLD
+001760             MOVE "IILL" TO WS-STATE-FIELD-NAME
+001770         WHEN "UT"
+001780             MOVE IUTAH OF COGS-MASTER-RECORD
+001790                 TO WS-OLD-STATE-QTY
+001800             COMPUTE WS-NEW-STATE-QTY =
+001810                 WS-OLD-STATE-QTY + SL-QTY-SOLD
+001820             MOVE "IUTAH" TO WS-STATE-FIELD-NAME
+001830         WHEN "WI"
+001840             MOVE IWISC OF COGS-MASTER-RECORD
+001850                 TO WS-OLD-STATE-QTY
+001860             COMPUTE WS-NEW-STATE-QTY =
+001870                 WS-OLD-STATE-QTY + SL-QTY-SOLD
+001880             MOVE "IWISC" TO WS-STATE-FIELD-NAME
+001890         WHEN OTHER
+001900             MOVE 'Y' TO WS-REJECT-SW
+001910             MOVE "INVALID STATE CODE" TO DL-REASON
+001920     END-EVALUATE.
+001930     IF NOT WS-REJECTED
+001940         IF WS-NEW-STATE-QTY > 999
+001950             MOVE 'Y' TO WS-REJECT-SW
+001960             MOVE "SALE WOULD OVERFLOW STATE FIELD"
+001970                 TO DL-REASON
+001980         ELSE
+001990             EVALUATE WS-STATE-FIELD-NAME
+002000                 WHEN "ICALIF"
+002010                     MOVE WS-NEW-STATE-QTY
+002020                         TO ICALIF OF COGS-MASTER-RECORD
+002030                 WHEN "IILL"
+002040                     MOVE WS-NEW-STATE-QTY
+002050                         TO IILL OF COGS-MASTER-RECORD
+002060                 WHEN "IUTAH"
+002070                     MOVE WS-NEW-STATE-QTY
+002080                         TO IUTAH OF COGS-MASTER-RECORD
+002090                 WHEN "IWISC"
+002100                     MOVE WS-NEW-STATE-QTY
+002110                         TO IWISC OF COGS-MASTER-RECORD
+002120             END-EVALUATE
+002130         END-IF
+002140     END-IF.
+002150 2050-EXIT.
+002160     EXIT.
+002170*----------------------------------------------------------------
+002180*    2100-READ-TRANS - READ NEXT POINT-OF-SALE TRANSACTION
+002190*----------------------------------------------------------------
+002200 2100-READ-TRANS.
+002210     READ SALE-TRANS-FILE
+002220         AT END
+002230             MOVE 'Y' TO WS-EOF-SW
+002240             GO TO 2100-EXIT
+002250     END-READ.
+002260     ADD 1 TO WS-RECS-READ.
+002270 2100-EXIT.
+002280     EXIT.
+002290*----------------------------------------------------------------
+002300*    2200-LOG-SALE - RECORD THE STATE COLUMN AND IQOH CHANGES
+002310*----------------------------------------------------------------
+002320 2200-LOG-SALE.
+002330     MOVE IDESC OF COGS-MASTER-RECORD TO ACP-DESC.
+002340     MOVE WS-STATE-FIELD-NAME         TO ACP-FIELD.
+002350     MOVE WS-OLD-STATE-QTY            TO ACP-OLD-VALUE.
+002360     MOVE WS-NEW-STATE-QTY            TO ACP-NEW-VALUE.
+002370     MOVE WS-JOB-ID                   TO ACP-JOB-ID.
+002380     CALL "COGSAUD" USING AUDIT-CALL-PARMS.
+002390     MOVE IDESC OF COGS-MASTER-RECORD TO ACP-DESC.
+002400     MOVE "IQOH"                      TO ACP-FIELD.
+002410     MOVE WS-OLD-QOH                  TO ACP-OLD-VALUE.
+002420     MOVE WS-NEW-QOH                  TO ACP-NEW-VALUE.
+002430     MOVE WS-JOB-ID                   TO ACP-JOB-ID.
+002440     CALL "COGSAUD" USING AUDIT-CALL-PARMS.
+002450 2200-EXIT.
+002460     EXIT.
+002470*----------------------------------------------------------------
+002480*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+002490*----------------------------------------------------------------
+002500 3000-TERMINATE.
+002510     CLOSE SALE-TRANS-FILE.
+002520     CLOSE COGS-MASTER-FILE.
+002530     MOVE WS-RECS-REJECTED TO SL-REJECTED.
+002540     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE.
+002550     CLOSE PRINT-FILE.
+002560     DISPLAY "COGSSALE - RECORDS READ     = " WS-RECS-READ.
+002570     DISPLAY "COGSSALE - RECORDS POSTED   = " WS-RECS-POSTED.
+002580     DISPLAY "COGSSALE - RECORDS REJECTED = " WS-RECS-REJECTED.
+002590 3000-EXIT.
+002600     EXIT.
