@@ -0,0 +1,141 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSREOR.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-04-11.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSREOR LISTS EVERY PRODUCT ON THE COGSWORTH INVENTORY    *
+000090*   MASTER FILE WHOSE QUANTITY ON HAND (IQOH) HAS FALLEN       *
+000100*   BELOW ITS REORDER POINT (I2REORD, THE COGS2 EXTENSION      *
+000110*   FIELD ADDED IN COGSMSTR.CPY), SO PURCHASING KNOWS WHAT TO  *
+000120*   REORDER WITHOUT EYEBALLING THE RAW INVENTORY FILE.         *
+000130*                                                              *
+000140*   MODIFICATION HISTORY                                      *
+000150*   2012-04-11  DHH  INITIAL VERSION                           *
+000160****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.  IBM-370.
+000200 OBJECT-COMPUTER.  IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT COGS-MASTER-FILE ASSIGN TO COGSMST
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS SEQUENTIAL
+000260         RECORD KEY IS IDESC
+000270         FILE STATUS IS WS-MST-STATUS.
+000280     SELECT PRINT-FILE ASSIGN TO COGSREO1
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-PRT-STATUS.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  COGS-MASTER-FILE
+000340     LABEL RECORDS ARE STANDARD.
+000350 COPY COGSMSTR.
+000360 FD  PRINT-FILE
+000370     RECORDING MODE IS F
+000380     RECORD CONTAINS 132 CHARACTERS
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  PRINT-RECORD                PIC X(132).
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-MST-STATUS               PIC X(02) VALUE SPACES.
+000430 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000440 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000450 77  WS-RECS-BELOW-REORD         PIC 9(07) COMP VALUE ZERO.
+000460 01  WS-SWITCHES.
+000470     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000480         88  WS-EOF                         VALUE 'Y'.
+000490 01  WS-HEADING-1.
+000500     05  FILLER                  PIC X(38)
+000510         VALUE "COGSWORTH REORDER-POINT EXCEPTIONS".
+000520 01  WS-HEADING-2.
+000530     05  FILLER                  PIC X(14) VALUE "DESCRIPTION   ".
+000540     05  FILLER                  PIC X(08) VALUE "  QOH   ".
+000550     05  FILLER                  PIC X(10) VALUE " REORD-PT ".
+000560     05  FILLER                  PIC X(08) VALUE "VENDOR  ".
+000570 01  WS-DETAIL-LINE.
+000580     05  DL-DESC                 PIC X(14).
+000590     05  DL-QOH                  PIC ZZ9.
+000600     05  FILLER                  PIC X(05) VALUE SPACES.
+000610     05  DL-REORD                PIC ZZ,ZZ9.
+000620     05  FILLER                  PIC X(03) VALUE SPACES.
+000630     05  DL-VNDR                 PIC X(06).
+000640 01  WS-SUMMARY-LINE.
+000650     05  FILLER                  PIC X(24)
+000660         VALUE "PRODUCTS BELOW REORDER =".
+000670     05  SL-BELOW-REORD          PIC ZZZ,ZZ9.
+000680 PROCEDURE DIVISION.
+000690*----------------------------------------------------------------
+000700*    0000-MAINLINE - PROGRAM CONTROL
+000710*----------------------------------------------------------------
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000750         UNTIL WS-EOF.
+000760     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000770     STOP RUN.
+000780*----------------------------------------------------------------
+000790*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+000800*----------------------------------------------------------------
+000810 1000-INITIALIZE.
+000820     DISPLAY "COGSREOR STARTING - REORDER-POINT EXCEPTIONS".
+000830     OPEN INPUT COGS-MASTER-FILE.
+000831     IF WS-MST-STATUS NOT = "00"
+000832         DISPLAY "COGSREOR - UNABLE TO OPEN COGSMST, STATUS = "
+000833                 WS-MST-STATUS
+000834         MOVE 16 TO RETURN-CODE
+000835         STOP RUN
+000836     END-IF.
+000840     OPEN OUTPUT PRINT-FILE.
+000841     IF WS-PRT-STATUS NOT = "00"
+000842         DISPLAY "COGSREOR - UNABLE TO OPEN COGSREO1, STATUS = "
+000843                 WS-PRT-STATUS
+000844         MOVE 16 TO RETURN-CODE
+000845         STOP RUN
+000846     END-IF.
+000850     WRITE PRINT-RECORD FROM WS-HEADING-1.
+000860     WRITE PRINT-RECORD FROM WS-HEADING-2.
+000870     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+000880 1000-EXIT.
+000890     EXIT.
+000900*----------------------------------------------------------------
+000910*    2000-PROCESS-RECORD - LIST PRODUCTS BELOW REORDER POINT
+000920*----------------------------------------------------------------
+000930 2000-PROCESS-RECORD.
+000940     IF IQOH < I2REORD
+000950         MOVE IDESC              TO DL-DESC
+000960         MOVE IQOH               TO DL-QOH
+000970         MOVE I2REORD            TO DL-REORD
+000980         MOVE I2VNDR             TO DL-VNDR
+000990         WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+001000         ADD 1 TO WS-RECS-BELOW-REORD
+001010     END-IF.
+001020     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001030 2000-EXIT.
+001040     EXIT.
+001050*----------------------------------------------------------------
+001060*    2100-READ-MASTER - READ NEXT MASTER RECORD
+001070*----------------------------------------------------------------
+001080 2100-READ-MASTER.
+001090     READ COGS-MASTER-FILE NEXT RECORD
+001100         AT END
+001110             MOVE 'Y' TO WS-EOF-SW
+001120             GO TO 2100-EXIT
+001130     END-READ.
+001140     ADD 1 TO WS-RECS-READ.
+001150 2100-EXIT.
+001160     EXIT.
+001170*----------------------------------------------------------------
+001180*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001190*----------------------------------------------------------------
+001200 3000-TERMINATE.
+001210     MOVE WS-RECS-BELOW-REORD    TO SL-BELOW-REORD.
+001220     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE.
+001230     CLOSE COGS-MASTER-FILE.
+001240     CLOSE PRINT-FILE.
+001250     DISPLAY "COGSREOR - RECORDS READ        = " WS-RECS-READ.
+001260     DISPLAY "COGSREOR - BELOW REORDER POINT = "
+001270             WS-RECS-BELOW-REORD.
+001280 3000-EXIT.
+001290     EXIT.
