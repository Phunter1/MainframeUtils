@@ -0,0 +1,79 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSAUD.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-05-14.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSAUD IS A CALLED SUBPROGRAM THAT APPENDS ONE BEFORE/     *
+000090*   AFTER IMAGE TO THE COGSWORTH AUDIT LOG (COGSAUD1) EVERY     *
+000100*   TIME A POSTING PROGRAM CHANGES IBEGIN, IPURCH OR IQOH ON    *
+000110*   A COGS RECORD, SO A BAD ON-HAND COUNT CAN BE TRACED BACK    *
+000120*   TO THE JOB OR OPERATOR THAT CAUSED IT.  THE CALLING         *
+000130*   PROGRAM PASSES THE PRODUCT DESCRIPTION, THE NAME OF THE     *
+000140*   FIELD CHANGED, ITS OLD AND NEW VALUES, AND A JOB/PROGRAM    *
+000150*   IDENTIFIER; COGSAUD STAMPS THE CURRENT DATE AND TIME AND    *
+000160*   WRITES THE AUDIT RECORD.                                   *
+000170*                                                              *
+000180*   MODIFICATION HISTORY                                      *
+000190*   2012-05-14  DHH  INITIAL VERSION                           *
+000200****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.  IBM-370.
+000240 OBJECT-COMPUTER.  IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT AUDIT-FILE ASSIGN TO COGSAUD1
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-AUD-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  AUDIT-FILE
+000330     RECORDING MODE IS F
+000340     LABEL RECORDS ARE STANDARD.
+000350 COPY COGSAUDR.
+000360 WORKING-STORAGE SECTION.
+000370 77  WS-AUD-STATUS               PIC X(02) VALUE SPACES.
+000375 77  WS-WRITE-STATUS             PIC X(02) VALUE SPACES.
+000380 77  WS-DATE-6                   PIC 9(06) VALUE ZERO.
+000390 77  WS-TIME-8                   PIC 9(08) VALUE ZERO.
+000400 LINKAGE SECTION.
+000410 COPY COGSAUDP.
+000480 PROCEDURE DIVISION USING AUDIT-CALL-PARMS.
+000490*----------------------------------------------------------------
+000500*    0000-MAINLINE - PROGRAM CONTROL
+000510*----------------------------------------------------------------
+000520 0000-MAINLINE.
+000530     PERFORM 1000-BUILD-AUDIT-RECORD THRU 1000-EXIT.
+000540     PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT.
+000550     GOBACK.
+000560*----------------------------------------------------------------
+000570*    1000-BUILD-AUDIT-RECORD - STAMP DATE/TIME, MOVE PARMS IN
+000580*----------------------------------------------------------------
+000590 1000-BUILD-AUDIT-RECORD.
+000600     ACCEPT WS-DATE-6            FROM DATE.
+000610     ACCEPT WS-TIME-8            FROM TIME.
+000620     MOVE ACP-DESC               TO AUD-DESC.
+000630     MOVE ACP-FIELD              TO AUD-FIELD.
+000640     MOVE ACP-OLD-VALUE          TO AUD-OLD-VALUE.
+000650     MOVE ACP-NEW-VALUE          TO AUD-NEW-VALUE.
+000660     MOVE ACP-JOB-ID             TO AUD-JOB-ID.
+000670     MOVE WS-DATE-6              TO AUD-DATE.
+000680     MOVE WS-TIME-8(1:6)         TO AUD-TIME.
+000690 1000-EXIT.
+000700     EXIT.
+000710*----------------------------------------------------------------
+000720*    2000-WRITE-AUDIT-RECORD - APPEND TO THE AUDIT LOG
+000730*----------------------------------------------------------------
+000740 2000-WRITE-AUDIT-RECORD.
+000750     OPEN EXTEND AUDIT-FILE.
+000760     IF WS-AUD-STATUS = "35"
+000770         OPEN OUTPUT AUDIT-FILE
+000780     END-IF.
+000790     WRITE AUDIT-RECORD.
+000795     MOVE WS-AUD-STATUS          TO WS-WRITE-STATUS.
+000800     CLOSE AUDIT-FILE.
+000810     MOVE WS-WRITE-STATUS        TO ACP-RETURN-STATUS.
+000820 2000-EXIT.
+000830     EXIT.
