@@ -0,0 +1,275 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSXREF.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-06-25.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSXREF PRINTS A CROSS-REFERENCE OF THE TWO ASSEMBLER      *
+000090*   COPYBOOKS THIS DISTRIBUTION IS BUILT AROUND - COGS.CPY,     *
+000100*   THE INVENTORY RECORD LAYOUT, AND EQUSVCS.CPY, THE PC/370    *
+000110*   SVC EQUATE LIST.  EACH COGS.CPY FIELD IS LISTED WITH ITS    *
+000120*   OFFSET AND LENGTH IN THE 41-BYTE RECORD; EACH EQUSVCS.CPY   *
+000130*   EQUATE IS LISTED WITH ITS SVC NUMBER.  NEITHER COPYBOOK IS  *
+000140*   COMPILABLE COBOL, SO THE NAME/OFFSET/LENGTH AND NAME/VALUE  *
+000150*   PAIRS ARE CARRIED HERE AS COBOL TABLES TRANSCRIBED FROM     *
+000160*   THE COPYBOOKS' OWN DOCUMENTATION COMMENTS, THE SAME WAY     *
+000170*   SVCTEST TRANSCRIBES EQUSVCS.CPY TO BUILD ITS TEST MATRIX.   *
+000180*   A NEW OPERATOR CAN READ THIS REPORT INSTEAD OF THE RAW      *
+000190*   COLUMN COMMENTS IN EACH COPYBOOK.                           *
+000200*                                                              *
+000210*   MODIFICATION HISTORY                                      *
+000220*   2012-06-25  DHH  INITIAL VERSION                           *
+000230****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.  IBM-370.
+000270 OBJECT-COMPUTER.  IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PRINT-FILE ASSIGN TO COGSXR1
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-PRT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  PRINT-FILE
+000360     RECORDING MODE IS F
+000370     RECORD CONTAINS 132 CHARACTERS
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  PRINT-RECORD                PIC X(132).
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000420 77  WS-COGS-SUB                 PIC 9(02) COMP VALUE ZERO.
+000430 77  WS-SVC-SUB                  PIC 9(02) COMP VALUE ZERO.
+000440 01  CX-COGS-TABLE.
+000450     05  CX-COGS-ENTRY OCCURS 12 TIMES INDEXED BY CX-COGS-IX.
+000460         10  CX-COGS-NAME        PIC X(08).
+000470         10  CX-COGS-OFFSET      PIC 9(03).
+000480         10  CX-COGS-LENGTH      PIC 9(03).
+000490         10  CX-COGS-DESC        PIC X(30).
+000500 01  CX-SVC-TABLE.
+000510     05  CX-SVC-ENTRY OCCURS 39 TIMES INDEXED BY CX-SVC-IX.
+000520         10  CX-SVC-NAME         PIC X(08).
+000530         10  CX-SVC-VALUE        PIC 9(03).
+000540 01  WS-HEADING-1.
+000550     05  FILLER                  PIC X(38)
+000560         VALUE "COGSWORTH COPYBOOK CROSS-REFERENCE".
+000570 01  WS-COGS-HEADING.
+000580     05  FILLER                  PIC X(46)
+000590         VALUE "COGS.CPY FIELD  OFFSET LENGTH DESCRIPTION".
+000600 01  WS-COGS-DETAIL.
+000610     05  DL-COGS-NAME            PIC X(10).
+000620     05  FILLER                  PIC X(06) VALUE SPACES.
+000630     05  DL-COGS-OFFSET          PIC ZZ9.
+000640     05  FILLER                  PIC X(04) VALUE SPACES.
+000650     05  DL-COGS-LENGTH          PIC ZZ9.
+000660     05  FILLER                  PIC X(03) VALUE SPACES.
+000670     05  DL-COGS-DESC            PIC X(30).
+000680 01  WS-SVC-HEADING.
+000690     05  FILLER                  PIC X(28)
+000700         VALUE "EQUSVCS.CPY EQUATE  SVC NUM".
+000710 01  WS-SVC-DETAIL.
+000720     05  DL-SVC-NAME             PIC X(12).
+000730     05  FILLER                  PIC X(08) VALUE SPACES.
+000740     05  DL-SVC-VALUE            PIC ZZ9.
+000750 PROCEDURE DIVISION.
+000760*----------------------------------------------------------------
+000770*    0000-MAINLINE - PROGRAM CONTROL
+000780*----------------------------------------------------------------
+000790 0000-MAINLINE.
+000800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000810     PERFORM 2000-PRINT-COGS-XREF THRU 2000-EXIT
+000820         VARYING WS-COGS-SUB FROM 1 BY 1
+000830         UNTIL WS-COGS-SUB > 12.
+000840     PERFORM 2500-PRINT-SVC-XREF THRU 2500-EXIT
+000850         VARYING WS-SVC-SUB FROM 1 BY 1
+000860         UNTIL WS-SVC-SUB > 39.
+000870     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000880     STOP RUN.
+000890*----------------------------------------------------------------
+000900*    1000-INITIALIZE - OPEN PRINT FILE, BUILD THE TABLES
+000910*----------------------------------------------------------------
+000920 1000-INITIALIZE.
+000930     DISPLAY "COGSXREF STARTING - COPYBOOK CROSS-REFERENCE".
+000940     OPEN OUTPUT PRINT-FILE.
+000941     IF WS-PRT-STATUS NOT = "00"
+000942         DISPLAY "COGSXREF - UNABLE TO OPEN COGSXR1, STATUS = "
+000943                 WS-PRT-STATUS
+000944         MOVE 16 TO RETURN-CODE
+000945         STOP RUN
+000946     END-IF.
+000950     WRITE PRINT-RECORD FROM WS-HEADING-1.
+000960     PERFORM 1100-BUILD-COGS-TABLE THRU 1100-EXIT.
+000970     PERFORM 1200-BUILD-SVC-TABLE THRU 1200-EXIT.
+000980     WRITE PRINT-RECORD FROM WS-COGS-HEADING.
+000990 1000-EXIT.
+001000     EXIT.
+001010*----------------------------------------------------------------
+001020*    1100-BUILD-COGS-TABLE - TRANSCRIBE COGS.CPY'S FIELD LIST
+001030*----------------------------------------------------------------
+001040 1100-BUILD-COGS-TABLE.
+001050     MOVE "IREC"     TO CX-COGS-NAME(1).
+001060     MOVE 1          TO CX-COGS-OFFSET(1).
+001070     MOVE 41         TO CX-COGS-LENGTH(1).
+001080     MOVE "Inventory record"          TO CX-COGS-DESC(1).
+001090     MOVE "IDESC"    TO CX-COGS-NAME(2).
+001100     MOVE 1          TO CX-COGS-OFFSET(2).
+001110     MOVE 10         TO CX-COGS-LENGTH(2).
+001120     MOVE "Product description"       TO CX-COGS-DESC(2).
+001130     MOVE "ICALIF"   TO CX-COGS-NAME(3).
+001140     MOVE 11         TO CX-COGS-OFFSET(3).
+001150     MOVE 3          TO CX-COGS-LENGTH(3).
+001160     MOVE "Units sold in Calif"       TO CX-COGS-DESC(3).
+001170     MOVE "IILL"     TO CX-COGS-NAME(4).
+001180     MOVE 14         TO CX-COGS-OFFSET(4).
+001190     MOVE 3          TO CX-COGS-LENGTH(4).
+001200     MOVE "Units sold in Illinois"    TO CX-COGS-DESC(4).
+001210     MOVE "IUTAH"    TO CX-COGS-NAME(5).
+001220     MOVE 17         TO CX-COGS-OFFSET(5).
+001230     MOVE 3          TO CX-COGS-LENGTH(5).
+001240     MOVE "Units sold in Utah"        TO CX-COGS-DESC(5).
+001250     MOVE "IWISC"    TO CX-COGS-NAME(6).
+001260     MOVE 20         TO CX-COGS-OFFSET(6).
+001270     MOVE 3          TO CX-COGS-LENGTH(6).
+001280     MOVE "Units sold in Wisconsin"   TO CX-COGS-DESC(6).
+001290     MOVE "IBEGIN"   TO CX-COGS-NAME(7).
+001300     MOVE 23         TO CX-COGS-OFFSET(7).
+001310     MOVE 3          TO CX-COGS-LENGTH(7).
+001320     MOVE "Beginning inventory"       TO CX-COGS-DESC(7).
+001330     MOVE "IPURCH"   TO CX-COGS-NAME(8).
+001340     MOVE 26         TO CX-COGS-OFFSET(8).
+001350     MOVE 3          TO CX-COGS-LENGTH(8).
+001360     MOVE "Purchases throughout year" TO CX-COGS-DESC(8).
+001370     MOVE "IQOH"     TO CX-COGS-NAME(9).
+001380     MOVE 29         TO CX-COGS-OFFSET(9).
+001390     MOVE 3          TO CX-COGS-LENGTH(9).
+001400     MOVE "Actual quantity on hand"   TO CX-COGS-DESC(9).
+001410     MOVE "ICOST"    TO CX-COGS-NAME(10).
+001420     MOVE 32         TO CX-COGS-OFFSET(10).
+001430     MOVE 4          TO CX-COGS-LENGTH(10).
+001440     MOVE "Cost (each) 99V99"         TO CX-COGS-DESC(10).
+001450     MOVE "ISELL"    TO CX-COGS-NAME(11).
+001460     MOVE 36         TO CX-COGS-OFFSET(11).
+001470     MOVE 4          TO CX-COGS-LENGTH(11).
+001480     MOVE "Sell for (each) 99V99"     TO CX-COGS-DESC(11).
+001481     MOVE "ICRLF"    TO CX-COGS-NAME(12).
+001482     MOVE 40         TO CX-COGS-OFFSET(12).
+001483     MOVE 2          TO CX-COGS-LENGTH(12).
+001484     MOVE "Carriage return / linefeed" TO CX-COGS-DESC(12).
+001490 1100-EXIT.
+001500     EXIT.
+001510*----------------------------------------------------------------
+001520*    1200-BUILD-SVC-TABLE - TRANSCRIBE EQUSVCS.CPY'S EQUATES
+001530*----------------------------------------------------------------
+001540 1200-BUILD-SVC-TABLE.
+001550     MOVE "EXIT"     TO CX-SVC-NAME(1).
+001560     MOVE 0          TO CX-SVC-VALUE(1).
+001570     MOVE "OPEN"     TO CX-SVC-NAME(2).
+001580     MOVE 1          TO CX-SVC-VALUE(2).
+001590     MOVE "CLOSE"    TO CX-SVC-NAME(3).
+001600     MOVE 2          TO CX-SVC-VALUE(3).
+001610     MOVE "READ"     TO CX-SVC-NAME(4).
+001620     MOVE 3          TO CX-SVC-VALUE(4).
+001630     MOVE "WRITE"    TO CX-SVC-NAME(5).
+001640     MOVE 4          TO CX-SVC-VALUE(5).
+001650     MOVE "GET"      TO CX-SVC-NAME(6).
+001660     MOVE 5          TO CX-SVC-VALUE(6).
+001670     MOVE "PUT"      TO CX-SVC-NAME(7).
+001680     MOVE 6          TO CX-SVC-VALUE(7).
+001690     MOVE "DELETE"   TO CX-SVC-NAME(8).
+001700     MOVE 7          TO CX-SVC-VALUE(8).
+001710     MOVE "SEARCH"   TO CX-SVC-NAME(9).
+001720     MOVE 8          TO CX-SVC-VALUE(9).
+001730     MOVE "TRACE"    TO CX-SVC-NAME(10).
+001740     MOVE 9          TO CX-SVC-VALUE(10).
+001750     MOVE "GMAIN"    TO CX-SVC-NAME(11).
+001760     MOVE 10         TO CX-SVC-VALUE(11).
+001770     MOVE "FMAIN"    TO CX-SVC-NAME(12).
+001780     MOVE 11         TO CX-SVC-VALUE(12).
+001790     MOVE "ASCEBC"   TO CX-SVC-NAME(13).
+001800     MOVE 12         TO CX-SVC-VALUE(13).
+001810     MOVE "EBCASC"   TO CX-SVC-NAME(14).
+001820     MOVE 13         TO CX-SVC-VALUE(14).
+001830     MOVE "SPIE"     TO CX-SVC-NAME(15).
+001840     MOVE 14         TO CX-SVC-VALUE(15).
+001850     MOVE "USERSVC"  TO CX-SVC-NAME(16).
+001860     MOVE 15         TO CX-SVC-VALUE(16).
+001870     MOVE "INSCOUNT" TO CX-SVC-NAME(17).
+001880     MOVE 16         TO CX-SVC-VALUE(17).
+001890     MOVE "LOAD86"   TO CX-SVC-NAME(18).
+001900     MOVE 17         TO CX-SVC-VALUE(18).
+001910     MOVE "TIME"     TO CX-SVC-NAME(19).
+001920     MOVE 18         TO CX-SVC-VALUE(19).
+001930     MOVE "ALLOCATE" TO CX-SVC-NAME(20).
+001940     MOVE 19         TO CX-SVC-VALUE(20).
+001950     MOVE "DEALLOC"  TO CX-SVC-NAME(21).
+001960     MOVE 20         TO CX-SVC-VALUE(21).
+001970     MOVE "INBYTE"   TO CX-SVC-NAME(22).
+001980     MOVE 21         TO CX-SVC-VALUE(22).
+001990     MOVE "OUTBYTE"  TO CX-SVC-NAME(23).
+002000     MOVE 22         TO CX-SVC-VALUE(23).
+002010     MOVE "RENAME"   TO CX-SVC-NAME(24).
+002020     MOVE 23         TO CX-SVC-VALUE(24).
+002030     MOVE "DISPLINE" TO CX-SVC-NAME(25).
+002040     MOVE 24         TO CX-SVC-VALUE(25).
+002050     MOVE "LOAD"     TO CX-SVC-NAME(26).
+002060     MOVE 25         TO CX-SVC-VALUE(26).
+002070     MOVE "ATTACH"   TO CX-SVC-NAME(27).
+002080     MOVE 26         TO CX-SVC-VALUE(27).
+002090     MOVE "DETACH"   TO CX-SVC-NAME(28).
+002100     MOVE 27         TO CX-SVC-VALUE(28).
+002110     MOVE "WTOEBC"   TO CX-SVC-NAME(29).
+002120     MOVE 28         TO CX-SVC-VALUE(29).
+002130     MOVE "WTOASC"   TO CX-SVC-NAME(30).
+002140     MOVE 29         TO CX-SVC-VALUE(30).
+002150     MOVE "WTOCR"    TO CX-SVC-NAME(31).
+002160     MOVE 30         TO CX-SVC-VALUE(31).
+002170     MOVE "WTONOCR"  TO CX-SVC-NAME(32).
+002180     MOVE 31         TO CX-SVC-VALUE(32).
+002190     MOVE "CVVASG"   TO CX-SVC-NAME(33).
+002200     MOVE 32         TO CX-SVC-VALUE(33).
+002210     MOVE "CVSGVA"   TO CX-SVC-NAME(34).
+002220     MOVE 33         TO CX-SVC-VALUE(34).
+002230     MOVE "INT86"    TO CX-SVC-NAME(35).
+002240     MOVE 34         TO CX-SVC-VALUE(35).
+002250     MOVE "FPSSP"    TO CX-SVC-NAME(36).
+002260     MOVE 35         TO CX-SVC-VALUE(36).
+002270     MOVE "RELOAD"   TO CX-SVC-NAME(37).
+002280     MOVE 36         TO CX-SVC-VALUE(37).
+002290     MOVE "SVCTRAP"  TO CX-SVC-NAME(38).
+002300     MOVE 37         TO CX-SVC-VALUE(38).
+002310     MOVE "WTO"      TO CX-SVC-NAME(39).
+002320     MOVE 209        TO CX-SVC-VALUE(39).
+002330 1200-EXIT.
+002340     EXIT.
+002350*----------------------------------------------------------------
+002360*    2000-PRINT-COGS-XREF - PRINT ONE COGS.CPY FIELD LINE
+002370*----------------------------------------------------------------
+002380 2000-PRINT-COGS-XREF.
+002390     MOVE CX-COGS-NAME(WS-COGS-SUB)   TO DL-COGS-NAME.
+002400     MOVE CX-COGS-OFFSET(WS-COGS-SUB) TO DL-COGS-OFFSET.
+002410     MOVE CX-COGS-LENGTH(WS-COGS-SUB) TO DL-COGS-LENGTH.
+002420     MOVE CX-COGS-DESC(WS-COGS-SUB)   TO DL-COGS-DESC.
+002430     WRITE PRINT-RECORD FROM WS-COGS-DETAIL.
+002440 2000-EXIT.
+002450     EXIT.
+002460*----------------------------------------------------------------
+002470*    2500-PRINT-SVC-XREF - PRINT ONE EQUSVCS.CPY EQUATE LINE
+002480*----------------------------------------------------------------
+002490 2500-PRINT-SVC-XREF.
+002500     IF WS-SVC-SUB = 1
+002510         WRITE PRINT-RECORD FROM WS-SVC-HEADING
+002520     END-IF.
+002530     MOVE CX-SVC-NAME(WS-SVC-SUB)     TO DL-SVC-NAME.
+002540     MOVE CX-SVC-VALUE(WS-SVC-SUB)    TO DL-SVC-VALUE.
+002550     WRITE PRINT-RECORD FROM WS-SVC-DETAIL.
+002560 2500-EXIT.
+002570     EXIT.
+002580*----------------------------------------------------------------
+002590*    3000-TERMINATE - CLOSE THE PRINT FILE
+002600*----------------------------------------------------------------
+002610 3000-TERMINATE.
+002620     CLOSE PRINT-FILE.
+002630     DISPLAY "COGSXREF - CROSS-REFERENCE COMPLETE".
+002640 3000-EXIT.
+002650     EXIT.
