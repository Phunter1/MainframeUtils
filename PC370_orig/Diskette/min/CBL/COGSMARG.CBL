@@ -0,0 +1,160 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSMARG.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-04-04.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSMARG PRINTS THE COGSWORTH MARGIN/PROFITABILITY REPORT. *
+000090*   FOR EVERY IDESC IT COMPUTES (ISELL - ICOST) TIMES UNITS    *
+000100*   SOLD, AND FLAGS ANY PRODUCT WHERE ISELL IS LESS THAN       *
+000110*   ICOST AS A PRICING ERROR NEEDING BUYER REVIEW.              *
+000120*                                                              *
+000130*   MODIFICATION HISTORY                                      *
+000140*   2012-04-04  DHH  INITIAL VERSION                           *
+000150****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.  IBM-370.
+000190 OBJECT-COMPUTER.  IBM-370.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS IS WS-IN-STATUS.
+000250     SELECT PRINT-FILE ASSIGN TO COGSMRG1
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS WS-PRT-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  COGS-INPUT-FILE
+000310     RECORDING MODE IS F
+000320     RECORD CONTAINS 41 CHARACTERS
+000325     BLOCK CONTAINS 0 RECORDS
+000330     LABEL RECORDS ARE STANDARD.
+000340 COPY COGSREC.
+000350 FD  PRINT-FILE
+000360     RECORDING MODE IS F
+000370     RECORD CONTAINS 132 CHARACTERS
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  PRINT-RECORD                PIC X(132).
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-IN-STATUS                PIC X(02) VALUE SPACES.
+000420 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000430 77  WS-UNITS-SOLD               PIC 9(05) VALUE ZERO.
+000440 77  WS-MARGIN-PER-UNIT          PIC S9(03)V9(02) VALUE ZERO.
+000450 77  WS-TOTAL-MARGIN             PIC S9(07)V9(02) VALUE ZERO.
+000460 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000470 77  WS-RECS-PRICING-ERR         PIC 9(07) COMP VALUE ZERO.
+000480 01  WS-SWITCHES.
+000490     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000500         88  WS-EOF                         VALUE 'Y'.
+000510 01  WS-HEADING-1.
+000520     05  FILLER                  PIC X(45)
+000530         VALUE "COGSWORTH MARGIN / PROFITABILITY REPORT".
+000540 01  WS-HEADING-2.
+000550     05  FILLER                  PIC X(14) VALUE "DESCRIPTION   ".
+000560     05  FILLER                  PIC X(08) VALUE "  COST  ".
+000570     05  FILLER                  PIC X(08) VALUE "  SELL  ".
+000580     05  FILLER                  PIC X(10) VALUE " UNIT MARG".
+000590     05  FILLER                  PIC X(08) VALUE "  UNITS ".
+000600     05  FILLER                  PIC X(13) VALUE " TOTAL MARGIN".
+000610     05  FILLER                  PIC X(10) VALUE " EXCEPTION".
+000620 01  WS-DETAIL-LINE.
+000630     05  DL-DESC                 PIC X(14).
+000640     05  DL-COST                 PIC ZZ9.99.
+000650     05  FILLER                  PIC X(01) VALUE SPACE.
+000660     05  DL-SELL                 PIC ZZ9.99.
+000670     05  FILLER                  PIC X(01) VALUE SPACE.
+000680     05  DL-MARGIN               PIC -Z9.99.
+000690     05  FILLER                  PIC X(01) VALUE SPACE.
+000700     05  DL-UNITS                PIC ZZ,ZZ9.
+000710     05  FILLER                  PIC X(01) VALUE SPACE.
+000720     05  DL-TOT-MARGIN           PIC -Z,ZZZ,ZZ9.99.
+000730     05  FILLER                  PIC X(02) VALUE SPACES.
+000740     05  DL-FLAG                 PIC X(18).
+000750 01  WS-SUMMARY-LINE.
+000760     05  FILLER                  PIC X(22)
+000770         VALUE "PRICING ERRORS FOUND =".
+000780     05  SL-PRICING-ERR          PIC ZZZ,ZZ9.
+000790 PROCEDURE DIVISION.
+000800*----------------------------------------------------------------
+000810*    0000-MAINLINE - PROGRAM CONTROL
+000820*----------------------------------------------------------------
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000860         UNTIL WS-EOF.
+000870     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000880     STOP RUN.
+000890*----------------------------------------------------------------
+000900*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+000910*----------------------------------------------------------------
+000920 1000-INITIALIZE.
+000930     DISPLAY "COGSMARG STARTING - MARGIN / PROFITABILITY REPORT".
+000940     OPEN INPUT COGS-INPUT-FILE.
+000941     IF WS-IN-STATUS NOT = "00"
+000942         DISPLAY "COGSMARG - UNABLE TO OPEN COGSIN, STATUS = "
+000943                 WS-IN-STATUS
+000944         MOVE 16 TO RETURN-CODE
+000945         STOP RUN
+000946     END-IF.
+000950     OPEN OUTPUT PRINT-FILE.
+000951     IF WS-PRT-STATUS NOT = "00"
+000952         DISPLAY "COGSMARG - UNABLE TO OPEN COGSMRG1, STATUS = "
+000953                 WS-PRT-STATUS
+000954         MOVE 16 TO RETURN-CODE
+000955         STOP RUN
+000956     END-IF.
+000960     WRITE PRINT-RECORD FROM WS-HEADING-1.
+000970     WRITE PRINT-RECORD FROM WS-HEADING-2.
+000980     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000990 1000-EXIT.
+001000     EXIT.
+001010*----------------------------------------------------------------
+001020*    2000-PROCESS-RECORD - PRINT ONE MARGIN LINE PER PRODUCT
+001030*----------------------------------------------------------------
+001040 2000-PROCESS-RECORD.
+001050     COMPUTE WS-UNITS-SOLD = ICALIF + IILL + IUTAH + IWISC.
+001060     COMPUTE WS-MARGIN-PER-UNIT = ISELL - ICOST.
+001070     COMPUTE WS-TOTAL-MARGIN = WS-MARGIN-PER-UNIT * WS-UNITS-SOLD.
+001080     MOVE IDESC                  TO DL-DESC.
+001090     MOVE ICOST                  TO DL-COST.
+001100     MOVE ISELL                  TO DL-SELL.
+001110     MOVE WS-MARGIN-PER-UNIT     TO DL-MARGIN.
+001120     MOVE WS-UNITS-SOLD          TO DL-UNITS.
+001130     MOVE WS-TOTAL-MARGIN        TO DL-TOT-MARGIN.
+001140     IF ISELL < ICOST
+001150         MOVE "PRICING ERROR"    TO DL-FLAG
+001160         ADD 1 TO WS-RECS-PRICING-ERR
+001170     ELSE
+001180         MOVE SPACES             TO DL-FLAG
+001190     END-IF.
+001200     WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+001210     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001220 2000-EXIT.
+001230     EXIT.
+001240*----------------------------------------------------------------
+001250*    2100-READ-INPUT - READ NEXT FLAT RECORD
+001260*----------------------------------------------------------------
+001270 2100-READ-INPUT.
+001280     READ COGS-INPUT-FILE
+001290         AT END
+001300             MOVE 'Y' TO WS-EOF-SW
+001310             GO TO 2100-EXIT
+001320     END-READ.
+001330     ADD 1 TO WS-RECS-READ.
+001340 2100-EXIT.
+001350     EXIT.
+001360*----------------------------------------------------------------
+001370*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001380*----------------------------------------------------------------
+001390 3000-TERMINATE.
+001400     MOVE WS-RECS-PRICING-ERR    TO SL-PRICING-ERR.
+001410     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE.
+001420     CLOSE COGS-INPUT-FILE.
+001430     CLOSE PRINT-FILE.
+001440     DISPLAY "COGSMARG - RECORDS READ     = " WS-RECS-READ.
+001450     DISPLAY "COGSMARG - PRICING ERRORS   = " WS-RECS-PRICING-ERR.
+001460 3000-EXIT.
+001470     EXIT.
