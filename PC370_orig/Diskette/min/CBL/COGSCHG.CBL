@@ -0,0 +1,75 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSCHG.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-07-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSCHG IS A CALLED SUBPROGRAM THAT APPENDS ONE BEFORE/     *
+000090*   AFTER IMAGE TO THE COGSWORTH VENDOR COST-CHANGE HISTORY     *
+000100*   FILE (COGSCHG1) EVERY TIME A BUYER UPDATES ICOST ON A       *
+000110*   COGS RECORD, SO A MARGIN FIGURE THAT SHIFTS MONTH OVER      *
+000120*   MONTH CAN BE TRACED BACK TO THE COST CHANGE THAT CAUSED     *
+000130*   IT.  THE CALLING PROGRAM PASSES THE PRODUCT DESCRIPTION,    *
+000140*   THE OLD AND NEW COST, AND A JOB/PROGRAM IDENTIFIER;         *
+000150*   COGSCHG STAMPS THE CURRENT DATE AND WRITES THE HISTORY      *
+000160*   RECORD.                                                    *
+000170*                                                              *
+000180*   MODIFICATION HISTORY                                      *
+000190*   2012-07-09  DHH  INITIAL VERSION                           *
+000200****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.  IBM-370.
+000240 OBJECT-COMPUTER.  IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT COST-HISTORY-FILE ASSIGN TO COGSCHG1
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-CHG-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  COST-HISTORY-FILE
+000330     RECORDING MODE IS F
+000340     LABEL RECORDS ARE STANDARD.
+000350 COPY COGSCHGR.
+000360 WORKING-STORAGE SECTION.
+000370 77  WS-CHG-STATUS               PIC X(02) VALUE SPACES.
+000375 77  WS-WRITE-STATUS             PIC X(02) VALUE SPACES.
+000380 77  WS-DATE-6                   PIC 9(06) VALUE ZERO.
+000390 LINKAGE SECTION.
+000400 COPY COGSCHGP.
+000410 PROCEDURE DIVISION USING COST-CHANGE-CALL-PARMS.
+000420*----------------------------------------------------------------
+000430*    0000-MAINLINE - PROGRAM CONTROL
+000440*----------------------------------------------------------------
+000450 0000-MAINLINE.
+000460     PERFORM 1000-BUILD-HISTORY-RECORD THRU 1000-EXIT.
+000470     PERFORM 2000-WRITE-HISTORY-RECORD THRU 2000-EXIT.
+000480     GOBACK.
+000490*----------------------------------------------------------------
+000500*    1000-BUILD-HISTORY-RECORD - STAMP DATE, MOVE PARMS IN
+000510*----------------------------------------------------------------
+000520 1000-BUILD-HISTORY-RECORD.
+000530     ACCEPT WS-DATE-6            FROM DATE.
+000540     MOVE CGP-DESC               TO CHG-DESC.
+000550     MOVE CGP-OLD-COST           TO CHG-OLD-COST.
+000560     MOVE CGP-NEW-COST           TO CHG-NEW-COST.
+000570     MOVE CGP-JOB-ID             TO CHG-JOB-ID.
+000580     MOVE WS-DATE-6              TO CHG-DATE.
+000590 1000-EXIT.
+000600     EXIT.
+000610*----------------------------------------------------------------
+000620*    2000-WRITE-HISTORY-RECORD - APPEND TO THE HISTORY FILE
+000630*----------------------------------------------------------------
+000640 2000-WRITE-HISTORY-RECORD.
+000650     OPEN EXTEND COST-HISTORY-FILE.
+000660     IF WS-CHG-STATUS = "35"
+000670         OPEN OUTPUT COST-HISTORY-FILE
+000680     END-IF.
+000690     WRITE COST-CHANGE-RECORD.
+000695     MOVE WS-CHG-STATUS          TO WS-WRITE-STATUS.
+000700     CLOSE COST-HISTORY-FILE.
+000710     MOVE WS-WRITE-STATUS        TO CGP-RETURN-STATUS.
+000720 2000-EXIT.
+000730     EXIT.
