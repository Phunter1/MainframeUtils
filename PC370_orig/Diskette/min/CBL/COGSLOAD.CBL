@@ -0,0 +1,129 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSLOAD.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-03-14.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSLOAD BUILDS THE COGSWORTH INVENTORY MASTER FILE.       *
+000090*   THE FLAT, UNBLOCKED 41-BYTE IREC RECORDS DESCRIBED IN      *
+000100*   COGS.CPY ARE READ FROM COGSIN AND LOADED INTO THE COGSMST  *
+000110*   INDEXED (VSAM KSDS) FILE, KEYED ON IDESC, SO THAT LATER    *
+000120*   PROGRAMS CAN LOOK UP A PRODUCT WITHOUT A FULL SEQUENTIAL   *
+000130*   SCAN OF THE RAW FILE.                                      *
+000140*                                                              *
+000150*   MODIFICATION HISTORY                                      *
+000160*   2012-03-14  DHH  INITIAL VERSION                           *
+000165*   2012-04-11  DHH  INITIALIZE COGS2 REORDER-POINT/VENDOR     *
+000167*                    FIELDS ON EVERY NEW MASTER RECORD         *
+000168*   2012-05-29  DHH  INITIALIZE COGS3 REGION TABLE (EMPTY -    *
+000169*                    NO ADDITIONAL REGIONS AT LOAD TIME)       *
+000170****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-370.
+000210 OBJECT-COMPUTER.  IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS WS-IN-STATUS.
+000270     SELECT COGS-MASTER-FILE ASSIGN TO COGSMST
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS IDESC OF COGS-MASTER-RECORD
+000310         FILE STATUS IS WS-MST-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  COGS-INPUT-FILE
+000350     RECORDING MODE IS F
+000360     RECORD CONTAINS 41 CHARACTERS
+000365     BLOCK CONTAINS 0 RECORDS
+000370     LABEL RECORDS ARE STANDARD.
+000380 COPY COGSREC.
+000390 FD  COGS-MASTER-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410 COPY COGSMSTR.
+000420 WORKING-STORAGE SECTION.
+000430 77  WS-IN-STATUS            PIC X(02) VALUE SPACES.
+000440 77  WS-MST-STATUS           PIC X(02) VALUE SPACES.
+000450 77  WS-RECS-READ            PIC 9(07) COMP VALUE ZERO.
+000460 77  WS-RECS-LOADED          PIC 9(07) COMP VALUE ZERO.
+000470 77  WS-RECS-REJECTED        PIC 9(07) COMP VALUE ZERO.
+000480 01  WS-SWITCHES.
+000490     05  WS-EOF-SW           PIC X(01) VALUE 'N'.
+000500         88  WS-EOF                     VALUE 'Y'.
+000510 PROCEDURE DIVISION.
+000520*----------------------------------------------------------------
+000530*    0000-MAINLINE - PROGRAM CONTROL
+000540*----------------------------------------------------------------
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000570     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+000580         UNTIL WS-EOF.
+000590     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000600     STOP RUN.
+000610*----------------------------------------------------------------
+000620*    1000-INITIALIZE - OPEN FILES
+000630*----------------------------------------------------------------
+000640 1000-INITIALIZE.
+000650     DISPLAY "COGSLOAD STARTING - LOAD COGSWORTH MASTER FILE".
+000660     OPEN INPUT COGS-INPUT-FILE.
+000670     IF WS-IN-STATUS NOT = "00"
+000680         DISPLAY "COGSLOAD - UNABLE TO OPEN COGSIN, STATUS = "
+000690                 WS-IN-STATUS
+000695         MOVE 'Y' TO WS-EOF-SW
+000696         MOVE 16 TO RETURN-CODE
+000697         STOP RUN
+000700     END-IF.
+000720     OPEN OUTPUT COGS-MASTER-FILE.
+000730     IF WS-MST-STATUS NOT = "00"
+000740         DISPLAY "COGSLOAD - UNABLE TO OPEN COGSMST, STATUS = "
+000750                 WS-MST-STATUS
+000755         MOVE 'Y' TO WS-EOF-SW
+000756         MOVE 16 TO RETURN-CODE
+000757         STOP RUN
+000760     END-IF.
+000780     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000790 1000-EXIT.
+000800     EXIT.
+000810*----------------------------------------------------------------
+000820*    2000-PROCESS-FILE - READ / WRITE ONE MASTER RECORD
+000830*----------------------------------------------------------------
+000840 2000-PROCESS-FILE.
+000845     INITIALIZE COGS-MASTER-RECORD.
+000850     MOVE CORRESPONDING COGS-RECORD TO COGS-MASTER-RECORD.
+000860     WRITE COGS-MASTER-RECORD.
+000870     IF WS-MST-STATUS = "00" OR WS-MST-STATUS = "02"
+000880         ADD 1 TO WS-RECS-LOADED
+000890     ELSE
+000900         ADD 1 TO WS-RECS-REJECTED
+000910         DISPLAY "COGSLOAD - WRITE FAILED FOR "
+000920                 IDESC OF COGS-RECORD " STATUS = " WS-MST-STATUS
+000930     END-IF.
+000940     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000950 2000-EXIT.
+000960     EXIT.
+000970*----------------------------------------------------------------
+000980*    2100-READ-INPUT - READ NEXT FLAT RECORD
+000990*----------------------------------------------------------------
+001000 2100-READ-INPUT.
+001010     READ COGS-INPUT-FILE
+001020         AT END
+001030             MOVE 'Y' TO WS-EOF-SW
+001040             GO TO 2100-EXIT
+001050     END-READ.
+001060     ADD 1 TO WS-RECS-READ.
+001070 2100-EXIT.
+001080     EXIT.
+001090*----------------------------------------------------------------
+001100*    3000-TERMINATE - CLOSE FILES AND REPORT COUNTS
+001110*----------------------------------------------------------------
+001120 3000-TERMINATE.
+001130     CLOSE COGS-INPUT-FILE.
+001140     CLOSE COGS-MASTER-FILE.
+001150     DISPLAY "COGSLOAD - RECORDS READ    = " WS-RECS-READ.
+001160     DISPLAY "COGSLOAD - RECORDS LOADED  = " WS-RECS-LOADED.
+001170     DISPLAY "COGSLOAD - RECORDS REJECTED= " WS-RECS-REJECTED.
+001180 3000-EXIT.
+001190     EXIT.
