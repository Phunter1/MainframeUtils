@@ -0,0 +1,139 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSROLL.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-05-21.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSROLL PERFORMS THE COGSWORTH YEAR-END INVENTORY         *
+000090*   ROLLOVER.  FOR EVERY PRODUCT THIS YEAR'S IQOH BECOMES       *
+000100*   NEXT YEAR'S IBEGIN, AND ICALIF, IILL, IUTAH, IWISC AND      *
+000110*   IPURCH ARE ZEROED FOR THE NEW CYCLE.  ICOST, ISELL AND      *
+000120*   IQOH ITSELF CARRY FORWARD UNCHANGED.  THIS REPLACES THE     *
+000130*   OLD PRACTICE OF HAND-EDITING THE FLAT COGS FILE BETWEEN     *
+000140*   FISCAL YEARS.  EVERY IBEGIN CHANGE IS LOGGED TO THE         *
+000150*   COGSAUD AUDIT TRAIL.                                       *
+000160*                                                              *
+000170*   MODIFICATION HISTORY                                      *
+000180*   2012-05-21  DHH  INITIAL VERSION                           *
+000190****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.  IBM-370.
+000230 OBJECT-COMPUTER.  IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000270         ORGANIZATION IS SEQUENTIAL
+000280         FILE STATUS IS WS-IN-STATUS.
+000290     SELECT COGS-OUTPUT-FILE ASSIGN TO COGSOUT
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-OUT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  COGS-INPUT-FILE
+000350     RECORDING MODE IS F
+000360     RECORD CONTAINS 41 CHARACTERS
+000365     BLOCK CONTAINS 0 RECORDS
+000370     LABEL RECORDS ARE STANDARD.
+000380 COPY COGSREC.
+000390 FD  COGS-OUTPUT-FILE
+000400     RECORDING MODE IS F
+000410     RECORD CONTAINS 41 CHARACTERS
+000415     BLOCK CONTAINS 0 RECORDS
+000420     LABEL RECORDS ARE STANDARD.
+000430 COPY COGSREC REPLACING ==COGS-RECORD== BY ==COGS-OUTPUT-RECORD==.
+000440 WORKING-STORAGE SECTION.
+000450 77  WS-IN-STATUS                PIC X(02) VALUE SPACES.
+000460 77  WS-OUT-STATUS               PIC X(02) VALUE SPACES.
+000470 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000480 77  WS-RECS-ROLLED              PIC 9(07) COMP VALUE ZERO.
+000490 77  WS-JOB-ID                   PIC X(08) VALUE "COGSROLL".
+000500 01  WS-SWITCHES.
+000510     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000520         88  WS-EOF                         VALUE 'Y'.
+000530 COPY COGSAUDP.
+000540 PROCEDURE DIVISION.
+000550*----------------------------------------------------------------
+000560*    0000-MAINLINE - PROGRAM CONTROL
+000570*----------------------------------------------------------------
+000580 0000-MAINLINE.
+000590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000610         UNTIL WS-EOF.
+000620     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000630     STOP RUN.
+000640*----------------------------------------------------------------
+000650*    1000-INITIALIZE - OPEN FILES
+000660*----------------------------------------------------------------
+000670 1000-INITIALIZE.
+000680     DISPLAY "COGSROLL STARTING - YEAR-END INVENTORY ROLLOVER".
+000690     OPEN INPUT COGS-INPUT-FILE.
+000691     IF WS-IN-STATUS NOT = "00"
+000692         DISPLAY "COGSROLL - UNABLE TO OPEN COGSIN, STATUS = "
+000693                 WS-IN-STATUS
+000694         MOVE 16 TO RETURN-CODE
+000695         STOP RUN
+000696     END-IF.
+000700     OPEN OUTPUT COGS-OUTPUT-FILE.
+000701     IF WS-OUT-STATUS NOT = "00"
+000702         DISPLAY "COGSROLL - UNABLE TO OPEN COGSOUT, STATUS = "
+000703                 WS-OUT-STATUS
+000704         MOVE 16 TO RETURN-CODE
+000705         STOP RUN
+000706     END-IF.
+000710     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000720 1000-EXIT.
+000730     EXIT.
+000740*----------------------------------------------------------------
+000750*    2000-PROCESS-RECORD - ROLL ONE PRODUCT TO THE NEW CYCLE
+000760*----------------------------------------------------------------
+000770 2000-PROCESS-RECORD.
+000780     MOVE CORRESPONDING COGS-RECORD TO COGS-OUTPUT-RECORD.
+000790     MOVE IQOH OF COGS-RECORD
+000800         TO IBEGIN OF COGS-OUTPUT-RECORD.
+000810     MOVE ZERO TO ICALIF OF COGS-OUTPUT-RECORD.
+000820     MOVE ZERO TO IILL OF COGS-OUTPUT-RECORD.
+000830     MOVE ZERO TO IUTAH OF COGS-OUTPUT-RECORD.
+000840     MOVE ZERO TO IWISC OF COGS-OUTPUT-RECORD.
+000850     MOVE ZERO TO IPURCH OF COGS-OUTPUT-RECORD.
+000860     WRITE COGS-OUTPUT-RECORD.
+000870     PERFORM 2200-LOG-ROLLOVER THRU 2200-EXIT.
+000880     ADD 1 TO WS-RECS-ROLLED.
+000890     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000900 2000-EXIT.
+000910     EXIT.
+000920*----------------------------------------------------------------
+000930*    2100-READ-INPUT - READ NEXT FLAT RECORD
+000940*----------------------------------------------------------------
+000950 2100-READ-INPUT.
+000960     READ COGS-INPUT-FILE
+000970         AT END
+000980             MOVE 'Y' TO WS-EOF-SW
+000990             GO TO 2100-EXIT
+001000     END-READ.
+001010     ADD 1 TO WS-RECS-READ.
+001020 2100-EXIT.
+001030     EXIT.
+001040*----------------------------------------------------------------
+001050*    2200-LOG-ROLLOVER - RECORD THE IBEGIN CHANGE IN COGSAUD
+001060*----------------------------------------------------------------
+001070 2200-LOG-ROLLOVER.
+001080     MOVE IDESC OF COGS-RECORD  TO ACP-DESC.
+001090     MOVE "IBEGIN"              TO ACP-FIELD.
+001100     MOVE IBEGIN OF COGS-RECORD TO ACP-OLD-VALUE.
+001110     MOVE IQOH OF COGS-RECORD   TO ACP-NEW-VALUE.
+001120     MOVE WS-JOB-ID             TO ACP-JOB-ID.
+001130     CALL "COGSAUD" USING AUDIT-CALL-PARMS.
+001140 2200-EXIT.
+001150     EXIT.
+001160*----------------------------------------------------------------
+001170*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001180*----------------------------------------------------------------
+001190 3000-TERMINATE.
+001200     CLOSE COGS-INPUT-FILE.
+001210     CLOSE COGS-OUTPUT-FILE.
+001220     DISPLAY "COGSROLL - RECORDS READ   = " WS-RECS-READ.
+001230     DISPLAY "COGSROLL - RECORDS ROLLED = " WS-RECS-ROLLED.
+001240 3000-EXIT.
+001250     EXIT.
