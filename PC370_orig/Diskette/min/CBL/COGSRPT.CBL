@@ -0,0 +1,163 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSRPT.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-03-21.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSRPT PRINTS THE COGSWORTH STATE-BY-STATE SALES REPORT.  *
+000090*   ONE LINE IS PRINTED PER IDESC SHOWING ICALIF, IILL, IUTAH   *
+000100*   AND IWISC SIDE BY SIDE PLUS A COMPUTED TOTAL-UNITS-SOLD     *
+000110*   COLUMN.  GRAND TOTALS PER STATE ARE PRINTED AT THE END.     *
+000120*                                                              *
+000130*   MODIFICATION HISTORY                                      *
+000140*   2012-03-21  DHH  INITIAL VERSION                           *
+000150****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.  IBM-370.
+000190 OBJECT-COMPUTER.  IBM-370.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000230         ORGANIZATION IS SEQUENTIAL
+000240         FILE STATUS IS WS-IN-STATUS.
+000250     SELECT PRINT-FILE ASSIGN TO COGSRPT1
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS WS-PRT-STATUS.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  COGS-INPUT-FILE
+000310     RECORDING MODE IS F
+000320     RECORD CONTAINS 41 CHARACTERS
+000325     BLOCK CONTAINS 0 RECORDS
+000330     LABEL RECORDS ARE STANDARD.
+000340 COPY COGSREC.
+000350 FD  PRINT-FILE
+000360     RECORDING MODE IS F
+000370     RECORD CONTAINS 132 CHARACTERS
+000380     LABEL RECORDS ARE STANDARD.
+000390 01  PRINT-RECORD                PIC X(132).
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-IN-STATUS                PIC X(02) VALUE SPACES.
+000420 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000430 77  WS-TOT-CALIF                PIC 9(07) COMP VALUE ZERO.
+000440 77  WS-TOT-ILL                  PIC 9(07) COMP VALUE ZERO.
+000450 77  WS-TOT-UTAH                 PIC 9(07) COMP VALUE ZERO.
+000460 77  WS-TOT-WISC                 PIC 9(07) COMP VALUE ZERO.
+000470 77  WS-TOT-UNITS                PIC 9(08) COMP VALUE ZERO.
+000480 77  WS-LINE-UNITS               PIC 9(05) VALUE ZERO.
+000490 01  WS-SWITCHES.
+000500     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000510         88  WS-EOF                         VALUE 'Y'.
+000520 01  WS-HEADING-1.
+000530     05  FILLER                  PIC X(40)
+000540         VALUE "COGSWORTH INVENTORY - STATE SALES REPORT".
+000550 01  WS-HEADING-2.
+000560     05  FILLER                  PIC X(12) VALUE "DESCRIPTION ".
+000570     05  FILLER                  PIC X(08) VALUE "  CALIF ".
+000580     05  FILLER                  PIC X(08) VALUE "    ILL ".
+000590     05  FILLER                  PIC X(08) VALUE "   UTAH ".
+000600     05  FILLER                  PIC X(08) VALUE "   WISC ".
+000610     05  FILLER                  PIC X(08) VALUE "  TOTAL ".
+000620 01  WS-DETAIL-LINE.
+000630     05  DL-DESC                 PIC X(12).
+000640     05  DL-CALIF                PIC ZZZ,ZZ9.
+000650     05  FILLER                  PIC X(01) VALUE SPACE.
+000660     05  DL-ILL                  PIC ZZZ,ZZ9.
+000670     05  FILLER                  PIC X(01) VALUE SPACE.
+000680     05  DL-UTAH                 PIC ZZZ,ZZ9.
+000690     05  FILLER                  PIC X(01) VALUE SPACE.
+000700     05  DL-WISC                 PIC ZZZ,ZZ9.
+000710     05  FILLER                  PIC X(01) VALUE SPACE.
+000720     05  DL-TOTAL                PIC ZZZ,ZZ9.
+000730 01  WS-TOTAL-LINE.
+000740     05  FILLER                  PIC X(12) VALUE "GRAND TOTALS".
+000750     05  TL-CALIF                PIC ZZZ,ZZ9.
+000760     05  FILLER                  PIC X(01) VALUE SPACE.
+000770     05  TL-ILL                  PIC ZZZ,ZZ9.
+000780     05  FILLER                  PIC X(01) VALUE SPACE.
+000790     05  TL-UTAH                 PIC ZZZ,ZZ9.
+000800     05  FILLER                  PIC X(01) VALUE SPACE.
+000810     05  TL-WISC                 PIC ZZZ,ZZ9.
+000820     05  FILLER                  PIC X(01) VALUE SPACE.
+000830     05  TL-UNITS                PIC ZZZ,ZZ9.
+000840 PROCEDURE DIVISION.
+000850*----------------------------------------------------------------
+000860*    0000-MAINLINE - PROGRAM CONTROL
+000870*----------------------------------------------------------------
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000910         UNTIL WS-EOF.
+000920     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000930     STOP RUN.
+000940*----------------------------------------------------------------
+000950*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+000960*----------------------------------------------------------------
+000970 1000-INITIALIZE.
+000980     DISPLAY "COGSRPT STARTING - STATE SALES REPORT".
+000990     OPEN INPUT COGS-INPUT-FILE.
+000991     IF WS-IN-STATUS NOT = "00"
+000992         DISPLAY "COGSRPT - UNABLE TO OPEN COGSIN, STATUS = "
+000993                 WS-IN-STATUS
+000994         MOVE 16 TO RETURN-CODE
+000995         STOP RUN
+000996     END-IF.
+001000     OPEN OUTPUT PRINT-FILE.
+001001     IF WS-PRT-STATUS NOT = "00"
+001002         DISPLAY "COGSRPT - UNABLE TO OPEN COGSRPT1, STATUS = "
+001003                 WS-PRT-STATUS
+001004         MOVE 16 TO RETURN-CODE
+001005         STOP RUN
+001006     END-IF.
+001010     WRITE PRINT-RECORD FROM WS-HEADING-1.
+001020     WRITE PRINT-RECORD FROM WS-HEADING-2.
+001030     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001040 1000-EXIT.
+001050     EXIT.
+001060*----------------------------------------------------------------
+001070*    2000-PROCESS-RECORD - PRINT ONE DETAIL LINE PER PRODUCT
+001080*----------------------------------------------------------------
+001090 2000-PROCESS-RECORD.
+001100     COMPUTE WS-LINE-UNITS = ICALIF + IILL + IUTAH + IWISC.
+001110     MOVE IDESC                  TO DL-DESC.
+001120     MOVE ICALIF                 TO DL-CALIF.
+001130     MOVE IILL                   TO DL-ILL.
+001140     MOVE IUTAH                  TO DL-UTAH.
+001150     MOVE IWISC                  TO DL-WISC.
+001160     MOVE WS-LINE-UNITS          TO DL-TOTAL.
+001170     WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+001180     ADD ICALIF                  TO WS-TOT-CALIF.
+001190     ADD IILL                    TO WS-TOT-ILL.
+001200     ADD IUTAH                   TO WS-TOT-UTAH.
+001210     ADD IWISC                   TO WS-TOT-WISC.
+001220     ADD WS-LINE-UNITS           TO WS-TOT-UNITS.
+001230     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001240 2000-EXIT.
+001250     EXIT.
+001260*----------------------------------------------------------------
+001270*    2100-READ-INPUT - READ NEXT FLAT RECORD
+001280*----------------------------------------------------------------
+001290 2100-READ-INPUT.
+001300     READ COGS-INPUT-FILE
+001310         AT END
+001320             MOVE 'Y' TO WS-EOF-SW
+001330     END-READ.
+001340 2100-EXIT.
+001350     EXIT.
+001360*----------------------------------------------------------------
+001370*    3000-TERMINATE - PRINT GRAND TOTALS AND CLOSE FILES
+001380*----------------------------------------------------------------
+001390 3000-TERMINATE.
+001400     MOVE WS-TOT-CALIF           TO TL-CALIF.
+001410     MOVE WS-TOT-ILL             TO TL-ILL.
+001420     MOVE WS-TOT-UTAH            TO TL-UTAH.
+001430     MOVE WS-TOT-WISC            TO TL-WISC.
+001440     MOVE WS-TOT-UNITS           TO TL-UNITS.
+001450     WRITE PRINT-RECORD FROM WS-TOTAL-LINE.
+001460     CLOSE COGS-INPUT-FILE.
+001470     CLOSE PRINT-FILE.
+001480     DISPLAY "COGSRPT - REPORT COMPLETE".
+001490 3000-EXIT.
+001500     EXIT.
