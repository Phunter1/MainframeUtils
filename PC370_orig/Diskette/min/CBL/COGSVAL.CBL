@@ -0,0 +1,181 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSVAL.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-03-28.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSVAL RECONCILES THE COGSWORTH INVENTORY FILE.  FOR      *
+000090*   EVERY RECORD IT CHECKS                                     *
+000100*        IQOH = IBEGIN + IPURCH - (ICALIF+IILL+IUTAH+IWISC)    *
+000110*   ANY RECORD THAT DOES NOT BALANCE IS WRITTEN TO THE         *
+000120*   COGSSUSP SUSPENSE FILE AND LISTED ON THE EXCEPTION REPORT  *
+000130*   SO A CLERK CAN RESEARCH THE MISKEYED QUANTITY.              *
+000140*                                                              *
+000150*   MODIFICATION HISTORY                                      *
+000160*   2012-03-28  DHH  INITIAL VERSION                           *
+000170****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.  IBM-370.
+000210 OBJECT-COMPUTER.  IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS WS-IN-STATUS.
+000270     SELECT SUSPENSE-FILE ASSIGN TO COGSSUSP
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS WS-SUS-STATUS.
+000300     SELECT PRINT-FILE ASSIGN TO COGSVAL1
+000310         ORGANIZATION IS SEQUENTIAL
+000320         FILE STATUS IS WS-PRT-STATUS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  COGS-INPUT-FILE
+000360     RECORDING MODE IS F
+000370     RECORD CONTAINS 41 CHARACTERS
+000375     BLOCK CONTAINS 0 RECORDS
+000380     LABEL RECORDS ARE STANDARD.
+000390 COPY COGSREC.
+000400 FD  SUSPENSE-FILE
+000410     RECORDING MODE IS F
+000420     RECORD CONTAINS 60 CHARACTERS
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  SUSPENSE-RECORD.
+000450     05  SU-DESC                 PIC X(10).
+000460     05  SU-QOH                  PIC 9(03).
+000470     05  SU-EXPECTED-QOH         PIC S9(05).
+000480     05  SU-DIFFERENCE           PIC S9(05).
+000490     05  FILLER                  PIC X(37).
+000500 FD  PRINT-FILE
+000510     RECORDING MODE IS F
+000520     RECORD CONTAINS 132 CHARACTERS
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  PRINT-RECORD                PIC X(132).
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-IN-STATUS                PIC X(02) VALUE SPACES.
+000570 77  WS-SUS-STATUS               PIC X(02) VALUE SPACES.
+000580 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000590 77  WS-EXPECTED-QOH             PIC S9(05) VALUE ZERO.
+000600 77  WS-DIFFERENCE               PIC S9(05) VALUE ZERO.
+000610 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000620 77  WS-RECS-EXCEPTION           PIC 9(07) COMP VALUE ZERO.
+000630 01  WS-SWITCHES.
+000640     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000650         88  WS-EOF                         VALUE 'Y'.
+000660 01  WS-HEADING-1.
+000670     05  FILLER                  PIC X(42)
+000680         VALUE "COGSWORTH INVENTORY RECONCILIATION REPORT".
+000690 01  WS-HEADING-2.
+000700     05  FILLER                  PIC X(14) VALUE "DESCRIPTION   ".
+000710     05  FILLER                  PIC X(10) VALUE "   ON-HAND".
+000720     05  FILLER                  PIC X(12) VALUE "   EXPECTED ".
+000730     05  FILLER                  PIC X(12) VALUE "  DIFFERENCE".
+000740 01  WS-EXCEPTION-LINE.
+000750     05  EL-DESC                 PIC X(14).
+000760     05  EL-QOH                  PIC -(6)9.
+000770     05  FILLER                  PIC X(03) VALUE SPACES.
+000780     05  EL-EXPECTED             PIC -(6)9.
+000790     05  FILLER                  PIC X(03) VALUE SPACES.
+000800     05  EL-DIFFERENCE           PIC -(6)9.
+000810 01  WS-SUMMARY-LINE.
+000820     05  FILLER                  PIC X(22)
+000830         VALUE "RECORDS READ         =".
+000840     05  SL-RECS-READ            PIC ZZZ,ZZ9.
+000850 01  WS-SUMMARY-LINE2.
+000860     05  FILLER                  PIC X(22)
+000870         VALUE "RECORDS IN EXCEPTION =".
+000880     05  SL-RECS-EXCEPT          PIC ZZZ,ZZ9.
+000890 PROCEDURE DIVISION.
+000900*----------------------------------------------------------------
+000910*    0000-MAINLINE - PROGRAM CONTROL
+000920*----------------------------------------------------------------
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000950     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000960         UNTIL WS-EOF.
+000970     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000980     STOP RUN.
+000990*----------------------------------------------------------------
+001000*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+001010*----------------------------------------------------------------
+001020 1000-INITIALIZE.
+001030     DISPLAY "COGSVAL STARTING - INVENTORY RECONCILIATION".
+001040     OPEN INPUT COGS-INPUT-FILE.
+001041     IF WS-IN-STATUS NOT = "00"
+001042         DISPLAY "COGSVAL - UNABLE TO OPEN COGSIN, STATUS = "
+001043                 WS-IN-STATUS
+001044         MOVE 16 TO RETURN-CODE
+001045         STOP RUN
+001046     END-IF.
+001050     OPEN OUTPUT SUSPENSE-FILE.
+001051     IF WS-SUS-STATUS NOT = "00"
+001052         DISPLAY "COGSVAL - UNABLE TO OPEN COGSSUSP, STATUS = "
+001053                 WS-SUS-STATUS
+001054         MOVE 16 TO RETURN-CODE
+001055         STOP RUN
+001056     END-IF.
+001060     OPEN OUTPUT PRINT-FILE.
+001061     IF WS-PRT-STATUS NOT = "00"
+001062         DISPLAY "COGSVAL - UNABLE TO OPEN COGSVAL1, STATUS = "
+001063                 WS-PRT-STATUS
+001064         MOVE 16 TO RETURN-CODE
+001065         STOP RUN
+001066     END-IF.
+001070     WRITE PRINT-RECORD FROM WS-HEADING-1.
+001080     WRITE PRINT-RECORD FROM WS-HEADING-2.
+001090     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120*----------------------------------------------------------------
+001130*    2000-PROCESS-RECORD - RECONCILE ONE PRODUCT
+001140*----------------------------------------------------------------
+001150 2000-PROCESS-RECORD.
+001160     COMPUTE WS-EXPECTED-QOH =
+001170         IBEGIN + IPURCH - (ICALIF + IILL + IUTAH + IWISC).
+001180     IF IQOH NOT = WS-EXPECTED-QOH
+001190         COMPUTE WS-DIFFERENCE = IQOH - WS-EXPECTED-QOH
+001200         INITIALIZE SUSPENSE-RECORD
+001210         MOVE IDESC              TO SU-DESC
+001220         MOVE IQOH               TO SU-QOH
+001230         MOVE WS-EXPECTED-QOH    TO SU-EXPECTED-QOH
+001240         MOVE WS-DIFFERENCE      TO SU-DIFFERENCE
+001250         WRITE SUSPENSE-RECORD
+001260         MOVE IDESC              TO EL-DESC
+001270         MOVE IQOH               TO EL-QOH
+001280         MOVE WS-EXPECTED-QOH    TO EL-EXPECTED
+001290         MOVE WS-DIFFERENCE      TO EL-DIFFERENCE
+001300         WRITE PRINT-RECORD FROM WS-EXCEPTION-LINE
+001310         ADD 1 TO WS-RECS-EXCEPTION
+001320     END-IF.
+001330     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+001340 2000-EXIT.
+001350     EXIT.
+001360*----------------------------------------------------------------
+001370*    2100-READ-INPUT - READ NEXT FLAT RECORD
+001380*----------------------------------------------------------------
+001390 2100-READ-INPUT.
+001400     READ COGS-INPUT-FILE
+001410         AT END
+001420             MOVE 'Y' TO WS-EOF-SW
+001430             GO TO 2100-EXIT
+001440     END-READ.
+001450     ADD 1 TO WS-RECS-READ.
+001460 2100-EXIT.
+001470     EXIT.
+001480*----------------------------------------------------------------
+001490*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001500*----------------------------------------------------------------
+001510 3000-TERMINATE.
+001520     MOVE WS-RECS-READ           TO SL-RECS-READ.
+001530     MOVE WS-RECS-EXCEPTION      TO SL-RECS-EXCEPT.
+001540     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE.
+001550     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE2.
+001560     CLOSE COGS-INPUT-FILE.
+001570     CLOSE SUSPENSE-FILE.
+001580     CLOSE PRINT-FILE.
+001590     DISPLAY "COGSVAL - RECORDS READ      = " WS-RECS-READ.
+001600     DISPLAY "COGSVAL - RECORDS EXCEPTION = " WS-RECS-EXCEPTION.
+001610 3000-EXIT.
+001620     EXIT.
