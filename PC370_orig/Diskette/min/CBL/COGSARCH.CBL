@@ -0,0 +1,123 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSARCH.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-07-16.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSARCH COPIES THE CURRENT CYCLE'S COGS.CPY-FORMATTED      *
+000090*   INVENTORY FILE (COGSIN) TO COGSARC, A GENERATION-DATA-      *
+000100*   GROUP-STYLE ARCHIVE, BEFORE COGSROLL RESETS THE FILE FOR    *
+000110*   THE NEW FISCAL YEAR.  COGSARC IS CATALOGED AS THE NEXT      *
+000120*   GENERATION (+1) OF THE COGSWORTH.PROD.COGSARC GDG BASE IN   *
+000130*   JCL, SO EACH YEAR'S SNAPSHOT IS KEPT UNDER ITS OWN DATED     *
+000140*   GENERATION AND "WHAT WAS ON-HAND ON DATE X" CAN BE          *
+000150*   ANSWERED BY READING THE GENERATION FOR THAT YEAR INSTEAD    *
+000160*   OF RELYING ON SOMEONE HAVING KEPT A MANUAL BACKUP.  EVERY   *
+000170*   RECORD IS COPIED UNCHANGED SO THE ARCHIVE CAN LATER BE      *
+000180*   READ WITH THE SAME COGSREC.CPY LAYOUT AS THE LIVE FILE.     *
+000190*                                                              *
+000200*   MODIFICATION HISTORY                                      *
+000210*   2012-07-16  DHH  INITIAL VERSION                           *
+000220****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.  IBM-370.
+000260 OBJECT-COMPUTER.  IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT COGS-INPUT-FILE ASSIGN TO COGSIN
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-IN-STATUS.
+000320     SELECT ARCHIVE-FILE ASSIGN TO COGSARC
+000330         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-ARC-STATUS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  COGS-INPUT-FILE
+000380     RECORDING MODE IS F
+000390     RECORD CONTAINS 41 CHARACTERS
+000400     BLOCK CONTAINS 0 RECORDS
+000410     LABEL RECORDS ARE STANDARD.
+000420 COPY COGSREC.
+000430 FD  ARCHIVE-FILE
+000440     RECORDING MODE IS F
+000450     RECORD CONTAINS 41 CHARACTERS
+000460     BLOCK CONTAINS 0 RECORDS
+000470     LABEL RECORDS ARE STANDARD.
+000480 COPY COGSREC REPLACING ==COGS-RECORD== BY ==ARCHIVE-RECORD==.
+000490 WORKING-STORAGE SECTION.
+000500 77  WS-IN-STATUS                PIC X(02) VALUE SPACES.
+000510 77  WS-ARC-STATUS               PIC X(02) VALUE SPACES.
+000520 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000530 77  WS-RECS-ARCHIVED            PIC 9(07) COMP VALUE ZERO.
+000540 77  WS-ARCHIVE-DATE             PIC 9(06) VALUE ZERO.
+000550 01  WS-SWITCHES.
+000560     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000570         88  WS-EOF                         VALUE 'Y'.
+000580 PROCEDURE DIVISION.
+000590*----------------------------------------------------------------
+000600*    0000-MAINLINE - PROGRAM CONTROL
+000610*----------------------------------------------------------------
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000650         UNTIL WS-EOF.
+000660     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000670     STOP RUN.
+000680*----------------------------------------------------------------
+000690*    1000-INITIALIZE - OPEN FILES
+000700*----------------------------------------------------------------
+000710 1000-INITIALIZE.
+000720     ACCEPT WS-ARCHIVE-DATE      FROM DATE.
+000730     DISPLAY "COGSARCH STARTING - INVENTORY ARCHIVE FOR CYCLE "
+000740             WS-ARCHIVE-DATE.
+000750     OPEN INPUT COGS-INPUT-FILE.
+000751     IF WS-IN-STATUS NOT = "00"
+000752         DISPLAY "COGSARCH - UNABLE TO OPEN COGSIN, STATUS = "
+000753                 WS-IN-STATUS
+000754         MOVE 16 TO RETURN-CODE
+000755         STOP RUN
+000756     END-IF.
+000760     OPEN OUTPUT ARCHIVE-FILE.
+000761     IF WS-ARC-STATUS NOT = "00"
+000762         DISPLAY "COGSARCH - UNABLE TO OPEN COGSARC, STATUS = "
+000763                 WS-ARC-STATUS
+000764         MOVE 16 TO RETURN-CODE
+000765         STOP RUN
+000766     END-IF.
+000770     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000780 1000-EXIT.
+000790     EXIT.
+000800*----------------------------------------------------------------
+000810*    2000-PROCESS-RECORD - COPY ONE PRODUCT TO THE ARCHIVE
+000820*----------------------------------------------------------------
+000830 2000-PROCESS-RECORD.
+000840     MOVE CORRESPONDING COGS-RECORD TO ARCHIVE-RECORD.
+000850     WRITE ARCHIVE-RECORD.
+000860     ADD 1 TO WS-RECS-ARCHIVED.
+000870     PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+000880 2000-EXIT.
+000890     EXIT.
+000900*----------------------------------------------------------------
+000910*    2100-READ-INPUT - READ NEXT FLAT RECORD
+000920*----------------------------------------------------------------
+000930 2100-READ-INPUT.
+000940     READ COGS-INPUT-FILE
+000950         AT END
+000960             MOVE 'Y' TO WS-EOF-SW
+000970             GO TO 2100-EXIT
+000980     END-READ.
+000990     ADD 1 TO WS-RECS-READ.
+001000 2100-EXIT.
+001010     EXIT.
+001020*----------------------------------------------------------------
+001030*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001040*----------------------------------------------------------------
+001050 3000-TERMINATE.
+001060     CLOSE COGS-INPUT-FILE.
+001070     CLOSE ARCHIVE-FILE.
+001080     DISPLAY "COGSARCH - RECORDS READ     = " WS-RECS-READ.
+001090     DISPLAY "COGSARCH - RECORDS ARCHIVED = " WS-RECS-ARCHIVED.
+001100 3000-EXIT.
+001110     EXIT.
