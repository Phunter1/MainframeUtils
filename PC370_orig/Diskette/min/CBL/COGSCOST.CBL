@@ -0,0 +1,196 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSCOST.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-07-09.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSCOST POSTS BUYER-INITIATED VENDOR COST CHANGES AGAINST  *
+000090*   THE COGSWORTH INVENTORY MASTER FILE.  EACH TRANSACTION      *
+000100*   NAMES A PRODUCT (CT-DESC) AND ITS NEW COST.  ICOST ON THE   *
+000110*   MATCHING MASTER RECORD IS UPDATED AND THE OLD/NEW COST,     *
+000120*   WITH DATE, IS LOGGED TO THE COGSCHG VENDOR COST-CHANGE      *
+000130*   HISTORY FILE, SO A COGSMARG-STYLE MARGIN FIGURE THAT        *
+000140*   SHIFTS MONTH OVER MONTH CAN BE EXPLAINED.  A TRANSACTION    *
+000150*   AGAINST A PRODUCT NOT ON FILE IS REJECTED AND LISTED ON     *
+000160*   THE EXCEPTION REPORT.  A TRANSACTION WHOSE NEW COST EQUALS  *
+000170*   THE CURRENT COST IS SKIPPED - THERE IS NO CHANGE TO LOG.    *
+000180*                                                              *
+000190*   MODIFICATION HISTORY                                      *
+000200*   2012-07-09  DHH  INITIAL VERSION                           *
+000210****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.  IBM-370.
+000250 OBJECT-COMPUTER.  IBM-370.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT COST-TRANS-FILE ASSIGN TO COGSCTIN
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-TRN-STATUS.
+000310     SELECT COGS-MASTER-FILE ASSIGN TO COGSMST
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS IDESC OF COGS-MASTER-RECORD
+000350         FILE STATUS IS WS-MST-STATUS.
+000360     SELECT PRINT-FILE ASSIGN TO COGSCT1
+000370         ORGANIZATION IS SEQUENTIAL
+000380         FILE STATUS IS WS-PRT-STATUS.
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  COST-TRANS-FILE
+000420     RECORDING MODE IS F
+000430     RECORD CONTAINS 20 CHARACTERS
+000440     BLOCK CONTAINS 0 RECORDS
+000450     LABEL RECORDS ARE STANDARD.
+000460 COPY COGSCHTX.
+000470 FD  COGS-MASTER-FILE
+000480     LABEL RECORDS ARE STANDARD.
+000490 COPY COGSMSTR.
+000500 FD  PRINT-FILE
+000510     RECORDING MODE IS F
+000520     RECORD CONTAINS 132 CHARACTERS
+000530     LABEL RECORDS ARE STANDARD.
+000540 01  PRINT-RECORD                PIC X(132).
+000550 WORKING-STORAGE SECTION.
+000560 77  WS-TRN-STATUS               PIC X(02) VALUE SPACES.
+000570 77  WS-MST-STATUS               PIC X(02) VALUE SPACES.
+000580 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000590 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000600 77  WS-RECS-POSTED              PIC 9(07) COMP VALUE ZERO.
+000610 77  WS-RECS-UNCHANGED           PIC 9(07) COMP VALUE ZERO.
+000620 77  WS-RECS-REJECTED            PIC 9(07) COMP VALUE ZERO.
+000630 77  WS-JOB-ID                   PIC X(08) VALUE "COGSCOST".
+000640 77  WS-OLD-COST                 PIC 9(02)V9(02) VALUE ZERO.
+000650 01  WS-SWITCHES.
+000660     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000670         88  WS-EOF                         VALUE 'Y'.
+000680     05  WS-REJECT-SW            PIC X(01) VALUE 'N'.
+000690         88  WS-REJECTED                    VALUE 'Y'.
+000700 01  WS-HEADING-1.
+000710     05  FILLER                  PIC X(38)
+000720         VALUE "COGSWORTH COST-CHANGE EXCEPTIONS".
+000730 01  WS-HEADING-2.
+000740     05  FILLER                  PIC X(14) VALUE "DESCRIPTION   ".
+000750     05  FILLER                  PIC X(08) VALUE "NEW COST".
+000760     05  FILLER                  PIC X(30) VALUE "  REASON".
+000770 01  WS-DETAIL-LINE.
+000780     05  DL-DESC                 PIC X(14).
+000790     05  DL-COST                 PIC ZZ.ZZ.
+000800     05  FILLER                  PIC X(06) VALUE SPACES.
+000810     05  DL-REASON               PIC X(30).
+000820 01  WS-SUMMARY-LINE.
+000830     05  FILLER                  PIC X(25)
+000840         VALUE "COST CHANGES REJECTED   =".
+000850     05  SL-REJECTED             PIC ZZZ,ZZ9.
+000860 COPY COGSCHGP.
+000870 PROCEDURE DIVISION.
+000880*----------------------------------------------------------------
+000890*    0000-MAINLINE - PROGRAM CONTROL
+000900*----------------------------------------------------------------
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000930     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000940         UNTIL WS-EOF.
+000950     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000960     STOP RUN.
+000970*----------------------------------------------------------------
+000980*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+000990*----------------------------------------------------------------
+001000 1000-INITIALIZE.
+001010     DISPLAY "COGSCOST STARTING - VENDOR COST-CHANGE POSTING".
+001020     OPEN INPUT COST-TRANS-FILE.
+001021     IF WS-TRN-STATUS NOT = "00"
+001022         DISPLAY "COGSCOST - UNABLE TO OPEN COGSCTIN, STATUS = "
+001023                 WS-TRN-STATUS
+001024         MOVE 16 TO RETURN-CODE
+001025         STOP RUN
+001026     END-IF.
+001030     OPEN I-O COGS-MASTER-FILE.
+001031     IF WS-MST-STATUS NOT = "00"
+001032         DISPLAY "COGSCOST - UNABLE TO OPEN COGSMST, STATUS = "
+001033                 WS-MST-STATUS
+001034         MOVE 16 TO RETURN-CODE
+001035         STOP RUN
+001036     END-IF.
+001040     OPEN OUTPUT PRINT-FILE.
+001041     IF WS-PRT-STATUS NOT = "00"
+001042         DISPLAY "COGSCOST - UNABLE TO OPEN COGSCT1, STATUS = "
+001043                 WS-PRT-STATUS
+001044         MOVE 16 TO RETURN-CODE
+001045         STOP RUN
+001046     END-IF.
+001050     WRITE PRINT-RECORD FROM WS-HEADING-1.
+001060     WRITE PRINT-RECORD FROM WS-HEADING-2.
+001070     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001080 1000-EXIT.
+001090     EXIT.
+001100*----------------------------------------------------------------
+001110*    2000-PROCESS-RECORD - POST ONE COST CHANGE TO THE MASTER
+001120*----------------------------------------------------------------
+001130 2000-PROCESS-RECORD.
+001140     MOVE 'N' TO WS-REJECT-SW.
+001150     MOVE CT-DESC TO IDESC OF COGS-MASTER-RECORD.
+001160     READ COGS-MASTER-FILE
+001170         INVALID KEY
+001180             MOVE 'Y' TO WS-REJECT-SW
+001190             MOVE "PRODUCT NOT ON MASTER FILE"
+001200                 TO DL-REASON
+001210     END-READ.
+001220     IF WS-REJECTED
+001230         MOVE CT-DESC            TO DL-DESC
+001240         MOVE CT-NEW-COST        TO DL-COST
+001250         WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+001260         ADD 1 TO WS-RECS-REJECTED
+001270     ELSE
+001280         IF CT-NEW-COST = ICOST OF COGS-MASTER-RECORD
+001290             ADD 1 TO WS-RECS-UNCHANGED
+001300         ELSE
+001310             MOVE ICOST OF COGS-MASTER-RECORD TO WS-OLD-COST
+001320             MOVE CT-NEW-COST TO ICOST OF COGS-MASTER-RECORD
+001330             REWRITE COGS-MASTER-RECORD
+001340             PERFORM 2200-LOG-COST-CHANGE THRU 2200-EXIT
+001350             ADD 1 TO WS-RECS-POSTED
+001360         END-IF
+001370     END-IF.
+001380     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001390 2000-EXIT.
+001400     EXIT.
+001410*----------------------------------------------------------------
+001420*    2100-READ-TRANS - READ NEXT COST-CHANGE TRANSACTION
+001430*----------------------------------------------------------------
+001440 2100-READ-TRANS.
+001450     READ COST-TRANS-FILE
+001460         AT END
+001470             MOVE 'Y' TO WS-EOF-SW
+001480             GO TO 2100-EXIT
+001490     END-READ.
+001500     ADD 1 TO WS-RECS-READ.
+001510 2100-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------------
+001540*    2200-LOG-COST-CHANGE - RECORD THE ICOST CHANGE IN COGSCHG
+001550*----------------------------------------------------------------
+001560 2200-LOG-COST-CHANGE.
+001570     MOVE IDESC OF COGS-MASTER-RECORD TO CGP-DESC.
+001580     MOVE WS-OLD-COST                 TO CGP-OLD-COST.
+001590     MOVE CT-NEW-COST                 TO CGP-NEW-COST.
+001600     MOVE WS-JOB-ID                   TO CGP-JOB-ID.
+001610     CALL "COGSCHG" USING COST-CHANGE-CALL-PARMS.
+001620 2200-EXIT.
+001630     EXIT.
+001640*----------------------------------------------------------------
+001650*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001660*----------------------------------------------------------------
+001670 3000-TERMINATE.
+001680     CLOSE COST-TRANS-FILE.
+001690     CLOSE COGS-MASTER-FILE.
+001700     MOVE WS-RECS-REJECTED TO SL-REJECTED.
+001710     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE.
+001720     CLOSE PRINT-FILE.
+001730     DISPLAY "COGSCOST - RECORDS READ      = " WS-RECS-READ.
+001740     DISPLAY "COGSCOST - RECORDS POSTED    = " WS-RECS-POSTED.
+001750     DISPLAY "COGSCOST - RECORDS UNCHANGED = " WS-RECS-UNCHANGED.
+001760     DISPLAY "COGSCOST - RECORDS REJECTED  = " WS-RECS-REJECTED.
+001770 3000-EXIT.
+001780     EXIT.
