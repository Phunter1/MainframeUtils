@@ -0,0 +1,214 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    COGSPO.
+000030 AUTHOR.        D. HALVORSEN.
+000040 INSTALLATION.  COGSWORTH DATA PROCESSING.
+000050 DATE-WRITTEN.  2012-06-11.
+000060 DATE-COMPILED.
+000070****************************************************************
+000080*   COGSPO POSTS VENDOR PURCHASE-ORDER RECEIPTS AGAINST THE     *
+000090*   COGSWORTH INVENTORY MASTER FILE.  EACH TRANSACTION NAMES A  *
+000100*   PRODUCT (IDESC) AND A QUANTITY RECEIVED.  THE RECEIVED      *
+000110*   QUANTITY IS ADDED TO BOTH IPURCH AND IQOH FOR THE MATCHING  *
+000120*   MASTER RECORD, SO A SHIPMENT CAN BE POSTED AS A SINGLE      *
+000130*   TRANSACTION INSTEAD OF RE-KEYING THE WHOLE INVENTORY        *
+000140*   RECORD.  A TRANSACTION AGAINST A PRODUCT NOT ON FILE, OR    *
+000150*   ONE THAT WOULD OVERFLOW IPURCH OR IQOH, IS REJECTED AND     *
+000160*   LISTED ON THE EXCEPTION REPORT RATHER THAN POSTED.  EVERY   *
+000170*   POSTED CHANGE TO IPURCH AND IQOH IS LOGGED TO THE COGSAUD   *
+000180*   AUDIT TRAIL.                                                *
+000190*                                                              *
+000200*   MODIFICATION HISTORY                                      *
+000210*   2012-06-11  DHH  INITIAL VERSION                           *
+000220****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.  IBM-370.
+000260 OBJECT-COMPUTER.  IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT PO-TRANS-FILE ASSIGN TO COGSPOIN
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS WS-TRN-STATUS.
+000320     SELECT COGS-MASTER-FILE ASSIGN TO COGSMST
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS DYNAMIC
+000350         RECORD KEY IS IDESC OF COGS-MASTER-RECORD
+000360         FILE STATUS IS WS-MST-STATUS.
+000370     SELECT PRINT-FILE ASSIGN TO COGSPO1
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-PRT-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PO-TRANS-FILE
+000430     RECORDING MODE IS F
+000440     RECORD CONTAINS 20 CHARACTERS
+000450     BLOCK CONTAINS 0 RECORDS
+000460     LABEL RECORDS ARE STANDARD.
+000470 COPY COGSPOTX.
+000480 FD  COGS-MASTER-FILE
+000490     LABEL RECORDS ARE STANDARD.
+000500 COPY COGSMSTR.
+000510 FD  PRINT-FILE
+000520     RECORDING MODE IS F
+000530     RECORD CONTAINS 132 CHARACTERS
+000540     LABEL RECORDS ARE STANDARD.
+000550 01  PRINT-RECORD                PIC X(132).
+000560 WORKING-STORAGE SECTION.
+000570 77  WS-TRN-STATUS               PIC X(02) VALUE SPACES.
+000580 77  WS-MST-STATUS               PIC X(02) VALUE SPACES.
+000590 77  WS-PRT-STATUS               PIC X(02) VALUE SPACES.
+000600 77  WS-RECS-READ                PIC 9(07) COMP VALUE ZERO.
+000610 77  WS-RECS-POSTED              PIC 9(07) COMP VALUE ZERO.
+000620 77  WS-RECS-REJECTED            PIC 9(07) COMP VALUE ZERO.
+000630 77  WS-JOB-ID                   PIC X(08) VALUE "COGSPO".
+000640 77  WS-NEW-PURCH                PIC 9(05) VALUE ZERO.
+000650 77  WS-NEW-QOH                  PIC 9(05) VALUE ZERO.
+000660 77  WS-OLD-PURCH                PIC 9(03) VALUE ZERO.
+000670 77  WS-OLD-QOH                  PIC 9(03) VALUE ZERO.
+000680 01  WS-SWITCHES.
+000690     05  WS-EOF-SW               PIC X(01) VALUE 'N'.
+000700         88  WS-EOF                         VALUE 'Y'.
+000710     05  WS-REJECT-SW            PIC X(01) VALUE 'N'.
+000720         88  WS-REJECTED                    VALUE 'Y'.
+000730 01  WS-HEADING-1.
+000740     05  FILLER                  PIC X(38)
+000750         VALUE "COGSWORTH PURCHASE-ORDER EXCEPTIONS".
+000760 01  WS-HEADING-2.
+000770     05  FILLER                  PIC X(14) VALUE "DESCRIPTION   ".
+000780     05  FILLER                  PIC X(08) VALUE "QTY-RCVD".
+000790     05  FILLER                  PIC X(30) VALUE "  REASON".
+000800 01  WS-DETAIL-LINE.
+000810     05  DL-DESC                 PIC X(14).
+000820     05  DL-QTY                  PIC ZZ,ZZ9.
+000830     05  FILLER                  PIC X(03) VALUE SPACES.
+000840     05  DL-REASON               PIC X(30).
+000850 01  WS-SUMMARY-LINE.
+000860     05  FILLER                  PIC X(25)
+000870         VALUE "PURCHASE ORDERS REJECTED=".
+000880     05  SL-REJECTED             PIC ZZZ,ZZ9.
+000890 COPY COGSAUDP.
+000900 PROCEDURE DIVISION.
+000910*----------------------------------------------------------------
+000920*    0000-MAINLINE - PROGRAM CONTROL
+000930*----------------------------------------------------------------
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000960     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000970         UNTIL WS-EOF.
+000980     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000990     STOP RUN.
+001000*----------------------------------------------------------------
+001010*    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS
+001020*----------------------------------------------------------------
+001030 1000-INITIALIZE.
+001040     DISPLAY "COGSPO STARTING - PURCHASE-ORDER RECEIPT POSTING".
+001050     OPEN INPUT PO-TRANS-FILE.
+001051     IF WS-TRN-STATUS NOT = "00"
+001052         DISPLAY "COGSPO - UNABLE TO OPEN COGSPOIN, STATUS = "
+001053                 WS-TRN-STATUS
+001054         MOVE 16 TO RETURN-CODE
+001055         STOP RUN
+001056     END-IF.
+001060     OPEN I-O COGS-MASTER-FILE.
+001061     IF WS-MST-STATUS NOT = "00"
+001062         DISPLAY "COGSPO - UNABLE TO OPEN COGSMST, STATUS = "
+001063                 WS-MST-STATUS
+001064         MOVE 16 TO RETURN-CODE
+001065         STOP RUN
+001066     END-IF.
+001070     OPEN OUTPUT PRINT-FILE.
+001071     IF WS-PRT-STATUS NOT = "00"
+001072         DISPLAY "COGSPO - UNABLE TO OPEN COGSPO1, STATUS = "
+001073                 WS-PRT-STATUS
+001074         MOVE 16 TO RETURN-CODE
+001075         STOP RUN
+001076     END-IF.
+001080     WRITE PRINT-RECORD FROM WS-HEADING-1.
+001090     WRITE PRINT-RECORD FROM WS-HEADING-2.
+001100     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001110 1000-EXIT.
+001120     EXIT.
+001130*----------------------------------------------------------------
+001140*    2000-PROCESS-RECORD - POST ONE RECEIPT TO THE MASTER FILE
+001150*----------------------------------------------------------------
+001160 2000-PROCESS-RECORD.
+001170     MOVE 'N' TO WS-REJECT-SW.
+001180     MOVE PO-DESC TO IDESC OF COGS-MASTER-RECORD.
+001190     READ COGS-MASTER-FILE
+001200         INVALID KEY
+001210             MOVE 'Y' TO WS-REJECT-SW
+001220             MOVE "PRODUCT NOT ON MASTER FILE"
+001230                 TO DL-REASON
+001240     END-READ.
+001250     IF NOT WS-REJECTED
+001260         COMPUTE WS-NEW-PURCH =
+001270             IPURCH OF COGS-MASTER-RECORD + PO-QTY-RECEIVED
+001280         COMPUTE WS-NEW-QOH =
+001290             IQOH OF COGS-MASTER-RECORD + PO-QTY-RECEIVED
+001300         IF WS-NEW-PURCH > 999 OR WS-NEW-QOH > 999
+001310             MOVE 'Y' TO WS-REJECT-SW
+001320             MOVE "RECEIPT WOULD OVERFLOW ITEM"
+001330                 TO DL-REASON
+001340         END-IF
+001350     END-IF.
+001360     IF WS-REJECTED
+001370         MOVE PO-DESC            TO DL-DESC
+001380         MOVE PO-QTY-RECEIVED    TO DL-QTY
+001390         WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+001400         ADD 1 TO WS-RECS-REJECTED
+001410     ELSE
+001420         MOVE IPURCH OF COGS-MASTER-RECORD TO WS-OLD-PURCH
+001430         MOVE IQOH OF COGS-MASTER-RECORD   TO WS-OLD-QOH
+001440         MOVE WS-NEW-PURCH TO IPURCH OF COGS-MASTER-RECORD
+001450         MOVE WS-NEW-QOH   TO IQOH OF COGS-MASTER-RECORD
+001460         REWRITE COGS-MASTER-RECORD
+001470         PERFORM 2200-LOG-RECEIPT THRU 2200-EXIT
+001480         ADD 1 TO WS-RECS-POSTED
+001490     END-IF.
+001500     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+001510 2000-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------------
+001540*    2100-READ-TRANS - READ NEXT PURCHASE-ORDER RECEIPT
+001550*----------------------------------------------------------------
+001560 2100-READ-TRANS.
+001570     READ PO-TRANS-FILE
+001580         AT END
+001590             MOVE 'Y' TO WS-EOF-SW
+001600             GO TO 2100-EXIT
+001610     END-READ.
+001620     ADD 1 TO WS-RECS-READ.
+001630 2100-EXIT.
+001640     EXIT.
+001650*----------------------------------------------------------------
+001660*    2200-LOG-RECEIPT - RECORD THE IPURCH AND IQOH CHANGES
+001670*----------------------------------------------------------------
+001680 2200-LOG-RECEIPT.
+001690     MOVE IDESC OF COGS-MASTER-RECORD TO ACP-DESC.
+001700     MOVE "IPURCH"                    TO ACP-FIELD.
+001710     MOVE WS-OLD-PURCH                TO ACP-OLD-VALUE.
+001720     MOVE WS-NEW-PURCH                TO ACP-NEW-VALUE.
+001730     MOVE WS-JOB-ID                   TO ACP-JOB-ID.
+001740     CALL "COGSAUD" USING AUDIT-CALL-PARMS.
+001750     MOVE IDESC OF COGS-MASTER-RECORD TO ACP-DESC.
+001760     MOVE "IQOH"                      TO ACP-FIELD.
+001770     MOVE WS-OLD-QOH                  TO ACP-OLD-VALUE.
+001780     MOVE WS-NEW-QOH                  TO ACP-NEW-VALUE.
+001790     MOVE WS-JOB-ID                   TO ACP-JOB-ID.
+001800     CALL "COGSAUD" USING AUDIT-CALL-PARMS.
+001810 2200-EXIT.
+001820     EXIT.
+001830*----------------------------------------------------------------
+001840*    3000-TERMINATE - PRINT SUMMARY AND CLOSE FILES
+001850*----------------------------------------------------------------
+001860 3000-TERMINATE.
+001870     CLOSE PO-TRANS-FILE.
+001880     CLOSE COGS-MASTER-FILE.
+001890     MOVE WS-RECS-REJECTED TO SL-REJECTED.
+001900     WRITE PRINT-RECORD FROM WS-SUMMARY-LINE.
+001910     CLOSE PRINT-FILE.
+001920     DISPLAY "COGSPO - RECORDS READ     = " WS-RECS-READ.
+001930     DISPLAY "COGSPO - RECORDS POSTED   = " WS-RECS-POSTED.
+001940     DISPLAY "COGSPO - RECORDS REJECTED = " WS-RECS-REJECTED.
+001950 3000-EXIT.
+001960     EXIT.
