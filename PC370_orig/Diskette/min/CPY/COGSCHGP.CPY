@@ -0,0 +1,19 @@
+      ****************************************************************
+      *    COGSCHGP.CPY - CALL PARAMETER LAYOUT SHARED BY COGSCHG    *
+      *    AND EVERY PROGRAM THAT POSTS A CHANGE TO ICOST ON A       *
+      *    COGS RECORD.  CALLING PROGRAMS COPY THIS INTO WORKING-    *
+      *    STORAGE TO BUILD THE PARAMETERS; COGSCHG COPIES IT INTO   *
+      *    ITS LINKAGE SECTION TO RECEIVE THEM.                       *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-07-09                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-07-09  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  COST-CHANGE-CALL-PARMS.
+           05  CGP-DESC            PIC X(10).
+           05  CGP-OLD-COST        PIC 9(02)V9(02).
+           05  CGP-NEW-COST        PIC 9(02)V9(02).
+           05  CGP-JOB-ID          PIC X(08).
+           05  CGP-RETURN-STATUS   PIC X(02).
