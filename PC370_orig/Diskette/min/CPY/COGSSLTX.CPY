@@ -0,0 +1,18 @@
+      ****************************************************************
+      *    COGSSLTX.CPY - POINT-OF-SALE TRANSACTION RECORD           *
+      *    READ BY COGSSALE.  ONE RECORD PER REGISTER SALE POSTED    *
+      *    AGAINST A PRODUCT ALREADY ON THE COGSWORTH INVENTORY      *
+      *    MASTER FILE.  SL-STATE NAMES THE REGION COLUMN THE SALE   *
+      *    BELONGS TO - CA, IL, UT OR WI.                            *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-06-18                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-06-18  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  SALE-TRANS-RECORD.
+           05  SL-DESC             PIC X(10).
+           05  SL-STATE            PIC X(02).
+           05  SL-QTY-SOLD         PIC 9(05).
+           05  FILLER              PIC X(03).
