@@ -0,0 +1,20 @@
+      ****************************************************************
+      *    COGSAUDP.CPY - CALL PARAMETER LAYOUT SHARED BY COGSAUD    *
+      *    AND EVERY PROGRAM THAT POSTS A CHANGE TO IBEGIN, IPURCH   *
+      *    OR IQOH ON A COGS RECORD.  CALLING PROGRAMS COPY THIS     *
+      *    INTO WORKING-STORAGE TO BUILD THE PARAMETERS; COGSAUD     *
+      *    COPIES IT INTO ITS LINKAGE SECTION TO RECEIVE THEM.       *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-05-14                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-05-14  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  AUDIT-CALL-PARMS.
+           05  ACP-DESC            PIC X(10).
+           05  ACP-FIELD           PIC X(08).
+           05  ACP-OLD-VALUE       PIC 9(07).
+           05  ACP-NEW-VALUE       PIC 9(07).
+           05  ACP-JOB-ID          PIC X(08).
+           05  ACP-RETURN-STATUS   PIC X(02).
