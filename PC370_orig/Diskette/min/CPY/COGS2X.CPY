@@ -0,0 +1,17 @@
+      ****************************************************************
+      *    COGS2X.CPY - COGS2 MASTER-FILE EXTENSION                  *
+      *    REORDER-POINT AND VENDOR-CODE FIELDS PER PRODUCT.  THESE  *
+      *    FIELDS DO NOT EXIST ON THE ORIGINAL 41-BYTE FLAT COGS.CPY *
+      *    RECORD - THEY ARE MAINTAINED ONLY ON THE COGSMST INDEXED  *
+      *    MASTER FILE.  COPY THIS MEMBER INSIDE THE 01 LEVEL OF     *
+      *    COGS-MASTER-RECORD (SEE COGSMSTR.CPY) TO ADD THE          *
+      *    EXTENSION FIELDS TO THE MASTER RECORD.                    *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-04-11                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-04-11  DHH  INITIAL VERSION                          *
+      ****************************************************************
+           05  I2REORD             PIC 9(05).
+           05  I2VNDR              PIC X(06).
