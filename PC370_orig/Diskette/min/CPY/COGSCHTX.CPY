@@ -0,0 +1,16 @@
+      ****************************************************************
+      *    COGSCHTX.CPY - VENDOR COST-CHANGE TRANSACTION RECORD      *
+      *    READ BY COGSCOST.  ONE RECORD PER BUYER-INITIATED COST    *
+      *    UPDATE AGAINST A PRODUCT ALREADY ON THE COGSWORTH         *
+      *    INVENTORY MASTER FILE.                                    *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-07-09                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-07-09  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  COST-TRANS-RECORD.
+           05  CT-DESC             PIC X(10).
+           05  CT-NEW-COST         PIC 9(02)V9(02).
+           05  FILLER              PIC X(06).
