@@ -0,0 +1,25 @@
+      ****************************************************************
+      *    COGSREC.CPY - COBOL RECORD LAYOUT FOR COGSWORTH INVENTORY *
+      *    THIS COPYBOOK RESTATES THE 41-BYTE IREC LAYOUT DOCUMENTED *
+      *    IN COGS.CPY (SEE ..\..\min\COGS.CPY) AS COBOL PICTURE     *
+      *    CLAUSES SO IT CAN BE COPYd INTO A COBOL PROGRAM.  FIELD   *
+      *    NAMES AND BYTE POSITIONS MATCH COGS.CPY EXACTLY.          *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-03-14                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-03-14  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  COGS-RECORD.
+           05  IDESC               PIC X(10).
+           05  ICALIF              PIC 9(03).
+           05  IILL                PIC 9(03).
+           05  IUTAH               PIC 9(03).
+           05  IWISC               PIC 9(03).
+           05  IBEGIN              PIC 9(03).
+           05  IPURCH              PIC 9(03).
+           05  IQOH                PIC 9(03).
+           05  ICOST               PIC 9(02)V9(02).
+           05  ISELL               PIC 9(02)V9(02).
+           05  ICRLF               PIC X(02).
