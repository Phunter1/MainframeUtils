@@ -0,0 +1,33 @@
+      ****************************************************************
+      *    COGSMSTR.CPY - INDEXED MASTER RECORD FOR COGSWORTH        *
+      *    INVENTORY.  THIS IS THE FD RECORD FOR THE COGSMST VSAM    *
+      *    KSDS, KEYED ON IDESC.  FIELDS 01-41 MIRROR COGS.CPY/       *
+      *    COGSREC.CPY.  LATER EXTENSIONS (REORDER POINT, VENDOR     *
+      *    CODE, ADDITIONAL SALES REGIONS) ARE APPENDED BELOW THE    *
+      *    ORIGINAL 41 BYTES SO EXISTING PROGRAMS THAT COPY ONLY     *
+      *    COGSREC.CPY ARE NEVER AFFECTED BY THE LONGER RECORD.      *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-03-14                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-03-14  DHH  INITIAL VERSION - 41-BYTE BASE RECORD    *
+      *    2012-04-11  DHH  ADDED COGS2 EXTENSION (SEE COGS2X.CPY)   *
+      *                     REORDER-POINT AND VENDOR-CODE FIELDS     *
+      *    2012-05-29  DHH  ADDED COGS3 EXTENSION (SEE COGS3X.CPY)   *
+      *                     ADDITIONAL SALES REGIONS OCCURS TABLE    *
+      ****************************************************************
+       01  COGS-MASTER-RECORD.
+           05  IDESC               PIC X(10).
+           05  ICALIF              PIC 9(03).
+           05  IILL                PIC 9(03).
+           05  IUTAH               PIC 9(03).
+           05  IWISC               PIC 9(03).
+           05  IBEGIN              PIC 9(03).
+           05  IPURCH              PIC 9(03).
+           05  IQOH                PIC 9(03).
+           05  ICOST               PIC 9(02)V9(02).
+           05  ISELL               PIC 9(02)V9(02).
+           05  ICRLF               PIC X(02).
+           COPY COGS2X.
+           COPY COGS3X.
