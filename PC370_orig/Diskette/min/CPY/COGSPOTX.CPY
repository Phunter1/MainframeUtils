@@ -0,0 +1,15 @@
+      ****************************************************************
+      *    COGSPOTX.CPY - PURCHASE-ORDER RECEIPT TRANSACTION RECORD  *
+      *    READ BY COGSPO.  ONE RECORD PER VENDOR RECEIPT AGAINST A  *
+      *    PRODUCT ALREADY ON THE COGSWORTH INVENTORY MASTER FILE.   *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-06-11                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-06-11  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  PO-TRANS-RECORD.
+           05  PO-DESC             PIC X(10).
+           05  PO-QTY-RECEIVED     PIC 9(05).
+           05  FILLER              PIC X(05).
