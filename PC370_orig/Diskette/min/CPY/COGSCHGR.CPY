@@ -0,0 +1,19 @@
+      ****************************************************************
+      *    COGSCHGR.CPY - COBOL RECORD LAYOUT FOR THE COGSWORTH      *
+      *    VENDOR COST-CHANGE HISTORY FILE (COGSCHG1).  ONE RECORD   *
+      *    IS WRITTEN BY COGSCHG EVERY TIME A BUYER UPDATES ICOST    *
+      *    ON A COGS RECORD, SO A MARGIN SHIFT CAN BE TRACED BACK TO *
+      *    THE COST CHANGE THAT CAUSED IT.                            *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-07-09                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-07-09  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  COST-CHANGE-RECORD.
+           05  CHG-DESC            PIC X(10).
+           05  CHG-OLD-COST        PIC 9(02)V9(02).
+           05  CHG-NEW-COST        PIC 9(02)V9(02).
+           05  CHG-DATE            PIC 9(06).
+           05  CHG-JOB-ID          PIC X(08).
