@@ -0,0 +1,20 @@
+      ****************************************************************
+      *    COGSAUDR.CPY - COBOL RECORD LAYOUT FOR THE COGSWORTH      *
+      *    INVENTORY POSTING AUDIT LOG (COGSAUD1).  ONE RECORD IS    *
+      *    WRITTEN BY COGSAUD EVERY TIME A POSTING PROGRAM CHANGES   *
+      *    IBEGIN, IPURCH OR IQOH ON A COGS RECORD.                  *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-05-14                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-05-14  DHH  INITIAL VERSION                          *
+      ****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-DESC            PIC X(10).
+           05  AUD-FIELD           PIC X(08).
+           05  AUD-OLD-VALUE       PIC 9(07).
+           05  AUD-NEW-VALUE       PIC 9(07).
+           05  AUD-DATE            PIC 9(06).
+           05  AUD-TIME            PIC 9(06).
+           05  AUD-JOB-ID          PIC X(08).
