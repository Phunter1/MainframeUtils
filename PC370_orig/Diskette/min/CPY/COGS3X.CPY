@@ -0,0 +1,19 @@
+      ****************************************************************
+      *    COGS3X.CPY - COGS3 EXTENSION - ADDITIONAL SALES REGIONS   *
+      *    BEYOND CALIFORNIA, ILLINOIS, UTAH AND WISCONSIN.  RATHER   *
+      *    THAN REDEFINING THE 41-BYTE BASE RECORD EVERY TIME         *
+      *    COGSWORTH OPENS A STORE IN A NEW STATE, NEW REGIONS ARE    *
+      *    CARRIED IN THIS OCCURS TABLE.  APPENDED TO COGSMSTR.CPY    *
+      *    AFTER COGS2X.CPY SO IT NEVER MOVES ANY EXISTING FIELD.     *
+      *                                                              *
+      *    AUTHOR.     D. HALVORSEN - APPLICATIONS PROGRAMMING       *
+      *    WRITTEN.    2012-05-29                                    *
+      *                                                              *
+      *    MODIFICATION HISTORY                                     *
+      *    2012-05-29  DHH  INITIAL VERSION                          *
+      ****************************************************************
+           05  I3-REGION-COUNT     PIC 9(02) COMP.
+           05  I3-REGION-TABLE OCCURS 10 TIMES
+                   INDEXED BY I3-REGION-IX.
+               10  I3-REGION-CODE  PIC X(03).
+               10  I3-REGION-UNITS PIC 9(03).
